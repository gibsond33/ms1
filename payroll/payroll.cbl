@@ -0,0 +1,291 @@
+      >> source format is free
+program-id. payroll.
+*> This program maintains the employee master and runs a pay-run
+*> that prints paychecks/stubs to the configured print spool.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select employee-file assign to "EMPLOYEE"
+    organization is indexed
+    access mode is dynamic
+    record key is employee-code
+    file status is employee-file-status
+    .
+  select paystub-file assign to "PAYSTUBS"
+    organization is line sequential
+    access mode is sequential
+    file status is paystub-file-status
+    .
+  copy "system-sel.cpy".
+data division.
+file section.
+copy "payroll.cpy".
+copy "system-fd.cpy".
+fd  paystub-file.
+01  paystub-line              pic x(100).
+working-storage section.
+01  program-name              pic x(15) value "payroll (1.00.00)".
+
+01  employee-file-status      pic xx.
+01  paystub-file-status       pic xx.
+01  relative-record-number    pic 999.
+01  file-status               pic xx.
+copy "print-route-ws.cpy".
+copy "company-ws.cpy".
+
+01  pr-choice                 pic x.
+  88  pr-choice-is-valid      values "A" "C" "I" "R" "X".
+
+01  ws-input-rate             pic 9(07)v9999.
+01  ws-input-buf              pic x(11).
+01  ws-save-employee-name     pic x(32).
+01  ws-save-employee-pay-type pic x.
+01  ws-save-employee-pay-rate pic 9(07)v9999.
+01  ws-hours-worked           pic 9(05)v99.
+01  ws-gross-pay              pic 9(09)v99.
+01  ws-tax-pay                pic 9(09)v99.
+01  ws-net-pay                pic 9(09)v99.
+01  ws-tax-rate               pic v999 value .150.
+
+linkage section.
+01  ws-passed-company-record-number pic 999.
+
+procedure division using ws-passed-company-record-number.
+program-begin.
+  move ws-passed-company-record-number to current-company-record-number
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o employee-file
+  if employee-file-status = "35"
+    open output employee-file
+    close employee-file
+    open i-o employee-file
+  end-if
+  .
+closing-procedure.
+  close employee-file
+  .
+main-process.
+  perform display-pr-menu
+  perform accept-pr-choice
+  perform do-pr-pick
+    until pr-choice = "X"
+  .
+display-pr-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Payroll" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Employee"    at line 05 col 04 foreground-color 2 end-display
+  display "(C) Change Employee" at line 06 col 04 foreground-color 2 end-display
+  display "(I) Inquire Employee" at line 07 col 04 foreground-color 2 end-display
+  display "(R) Run Payroll"     at line 08 col 04 foreground-color 2 end-display
+  display "(X) Exit"            at line 09 col 04 foreground-color 2 end-display
+  .
+accept-pr-choice.
+  display "Select option :- [ ]" at line 11 col 04 foreground-color 2 end-display
+  accept pr-choice at line 11 col 20 with foreground-color 6 end-accept
+  move function upper-case(pr-choice) to pr-choice
+  if not pr-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-pr-choice
+  end-if
+  .
+do-pr-pick.
+  evaluate pr-choice
+    when "A"
+      perform add-employee
+    when "C"
+      perform change-employee
+    when "I"
+      perform inquire-employee
+    when "R"
+      perform run-payroll
+    when "X"
+      continue
+  end-evaluate
+  if pr-choice not = "X"
+    perform display-pr-menu
+    perform accept-pr-choice
+  end-if
+  .
+
+*>-----------------
+*> Employee master
+*>-----------------
+add-employee.
+  initialize employee-record
+  display "Add Employee" at line 04 col 30 foreground-color 2 end-display
+  display "Employee Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept employee-code at line 06 col 18 with foreground-color 6 end-accept
+  read employee-file key is employee-code
+    invalid key
+      continue
+    not invalid key
+      display "Employee already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform accept-employee-fields
+  move "Y" to employee-active-switch
+  write employee-record
+    invalid key
+      display "Write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+  .
+change-employee.
+  display "Change Employee" at line 04 col 30 foreground-color 2 end-display
+  display "Employee Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept employee-code at line 06 col 18 with foreground-color 6 end-accept
+  read employee-file key is employee-code
+    invalid key
+      display "Employee not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-employee-fields
+  perform accept-employee-fields
+  rewrite employee-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  .
+inquire-employee.
+  display "Inquire Employee" at line 04 col 30 foreground-color 2 end-display
+  display "Employee Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept employee-code at line 06 col 18 with foreground-color 6 end-accept
+  read employee-file key is employee-code
+    invalid key
+      display "Employee not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-employee-fields
+  accept omitted end-accept
+  .
+show-employee-fields.
+  display "Name:      [                                ]" at line 07 col 04 foreground-color 2 end-display
+  display employee-name at line 07 col 16 foreground-color 3 end-display
+  display "Pay Type:  [ ] (H=Hourly, S=Salary)" at line 08 col 04 foreground-color 2 end-display
+  display employee-pay-type at line 08 col 16 foreground-color 3 end-display
+  display "Pay Rate:  [           ]" at line 09 col 04 foreground-color 2 end-display
+  display employee-pay-rate at line 09 col 16 foreground-color 3 end-display
+  .
+accept-employee-fields.
+  move employee-name to ws-save-employee-name
+  accept employee-name at line 07 col 16 with foreground-color 6 end-accept
+  if employee-name = spaces
+    move ws-save-employee-name to employee-name
+  end-if
+
+  move employee-pay-type to ws-save-employee-pay-type
+  accept employee-pay-type at line 08 col 16 with foreground-color 6 end-accept
+  if employee-pay-type = space
+    move ws-save-employee-pay-type to employee-pay-type
+  else
+    move function upper-case(employee-pay-type) to employee-pay-type
+  end-if
+
+  move employee-pay-rate to ws-save-employee-pay-rate
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 09 col 16 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-employee-pay-rate to employee-pay-rate
+  else
+    move function numval(ws-input-buf) to employee-pay-rate
+  end-if
+  .
+
+*>--------
+*> Pay-run
+*>--------
+run-payroll.
+  display "Run Payroll" at line 04 col 30 foreground-color 2 end-display
+  perform get-print-spool-name
+  open output paystub-file
+  move 1 to relative-record-number
+  move low-values to employee-code
+  start employee-file key not less than employee-code
+    invalid key
+      move "10" to employee-file-status
+  end-start
+  perform run-one-employee
+    with test after
+    varying relative-record-number from 1 by 1
+    until employee-file-status = "23" or employee-file-status = "10"
+  close paystub-file
+  move "PAYSTUBS" to print-route-file-name
+  perform route-report-to-printer
+  display "Pay-run complete, routed to spool " system-print-spool-name
+    at line 09 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+get-print-spool-name.
+  move spaces to system-print-spool-name
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    close system-file
+  end-if
+  .
+run-one-employee.
+  read employee-file next record
+    at end
+      move "10" to employee-file-status
+      exit paragraph
+  end-read
+
+  if employee-is-active
+    if employee-is-hourly
+      display "Hours worked for " employee-name ":[     ]" at line 07 col 04 foreground-color 2 end-display
+      move zero to ws-hours-worked
+      accept ws-hours-worked at line 07 col 40 with foreground-color 6 end-accept
+      compute ws-gross-pay rounded = employee-pay-rate * ws-hours-worked
+    else
+      move employee-pay-rate to ws-gross-pay
+    end-if
+
+    compute ws-tax-pay rounded = ws-gross-pay * ws-tax-rate
+    compute ws-net-pay = ws-gross-pay - ws-tax-pay
+
+    add ws-gross-pay to employee-ytd-gross
+    add ws-tax-pay to employee-ytd-tax
+    add ws-net-pay to employee-ytd-net
+
+    rewrite employee-record
+      invalid key
+        continue
+    end-rewrite
+
+    perform write-pay-stub
+  end-if
+  .
+write-pay-stub.
+  move spaces to paystub-line
+  string "PAY STUB  "              delimited by size
+    employee-code                  delimited by size
+    " "                            delimited by size
+    function trim(employee-name)   delimited by size
+    " GROSS="                      delimited by size
+    ws-gross-pay                   delimited by size
+    " TAX="                        delimited by size
+    ws-tax-pay                     delimited by size
+    " NET="                        delimited by size
+    ws-net-pay                     delimited by size
+    into paystub-line
+  end-string
+  write paystub-line
+  .
+copy "print-route-pd.cpy".
+end program payroll.
