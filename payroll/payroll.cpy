@@ -0,0 +1,19 @@
+*>--------------
+*> payroll.cpy - Payroll employee master record layout
+*>--------------
+fd  employee-file.
+01  employee-record.
+  05  employee-code           pic x(06).
+  05  employee-name           pic x(32).
+  05  employee-address-1      pic x(32).
+  05  employee-post-code      pic x(12).
+  05  employee-pay-type       pic x.
+    88  employee-is-hourly    value "H".
+    88  employee-is-salaried  value "S".
+  05  employee-pay-rate       pic 9(07)v9999 comp-3.
+  05  employee-ytd-gross      pic 9(09)v99 comp-3.
+  05  employee-ytd-tax        pic 9(09)v99 comp-3.
+  05  employee-ytd-net        pic 9(09)v99 comp-3.
+  05  employee-active-switch  pic x.
+    88  employee-is-active    value "Y".
+    88  employee-is-inactive  value "N".
