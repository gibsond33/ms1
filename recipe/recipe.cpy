@@ -0,0 +1,12 @@
+*>--------------
+*> recipe.cpy - Recipe Book header and ingredient line record layouts
+*>--------------
+fd  recipe-file.
+01  recipe-record.
+  05  recipe-key.
+    10  recipe-code           pic x(10).
+    10  recipe-line-number    pic 9(03).
+  05  recipe-name             pic x(32).
+  05  recipe-yield-qty        pic 9(05)v99 comp-3.
+  05  recipe-item-code        pic x(10).
+  05  recipe-item-qty         pic 9(07)v999 comp-3.
