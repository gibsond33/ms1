@@ -0,0 +1,225 @@
+      >> source format is free
+program-id. recipe.
+*> This program maintains recipes and their ingredient lists, and
+*> costs a recipe from the on-hand stock prices in the item master.
+*> Recipe line number zero holds the recipe header (name and yield);
+*> line numbers 1 and up are the ingredient lines.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select recipe-file assign to "RECIPE"
+    organization is indexed
+    access mode is dynamic
+    record key is recipe-key
+    file status is recipe-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+data division.
+file section.
+copy "recipe.cpy".
+copy "stock.cpy".
+working-storage section.
+01  program-name              pic x(15) value "recipe (1.00.00)".
+
+01  recipe-file-status        pic xx.
+01  item-file-status          pic xx.
+
+01  rb-choice                 pic x.
+  88  rb-choice-is-valid      values "A" "C" "X".
+
+01  ws-input-code             pic x(10).
+01  ws-input-line             pic 9(03).
+01  ws-more-lines             pic x.
+  88  more-lines              value "Y".
+  88  no-more-lines           value "N".
+01  ws-recipe-cost            pic 9(09)v9999.
+01  ws-line-cost              pic 9(09)v9999.
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o recipe-file
+  if recipe-file-status = "35"
+    open output recipe-file
+    close recipe-file
+    open i-o recipe-file
+  end-if
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
+  .
+closing-procedure.
+  close recipe-file
+  close item-file
+  .
+main-process.
+  perform display-rb-menu
+  perform accept-rb-choice
+  perform do-rb-pick
+    until rb-choice = "X"
+  .
+display-rb-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Recipe Book" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Recipe"     at line 05 col 04 foreground-color 2 end-display
+  display "(C) Cost Recipe"    at line 06 col 04 foreground-color 2 end-display
+  display "(X) Exit"           at line 07 col 04 foreground-color 2 end-display
+  .
+accept-rb-choice.
+  display "Select option :- [ ]" at line 09 col 04 foreground-color 2 end-display
+  accept rb-choice at line 09 col 20 with foreground-color 6 end-accept
+  move function upper-case(rb-choice) to rb-choice
+  if not rb-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-rb-choice
+  end-if
+  .
+do-rb-pick.
+  evaluate rb-choice
+    when "A"
+      perform add-recipe
+    when "C"
+      perform cost-recipe
+    when "X"
+      continue
+  end-evaluate
+  if rb-choice not = "X"
+    perform display-rb-menu
+    perform accept-rb-choice
+  end-if
+  .
+
+*>-----------
+*> Add recipe
+*>-----------
+add-recipe.
+  display "Add Recipe" at line 04 col 30 foreground-color 2 end-display
+  display "Recipe Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-input-code at line 06 col 17 with foreground-color 6 end-accept
+
+  initialize recipe-record
+  move ws-input-code to recipe-code
+  move zero to recipe-line-number
+  display "Recipe Name:[                                ]" at line 07 col 04 foreground-color 2 end-display
+  accept recipe-name at line 07 col 17 with foreground-color 6 end-accept
+  display "Yield Qty:  [       ]" at line 08 col 04 foreground-color 2 end-display
+  move zero to recipe-yield-qty
+  accept recipe-yield-qty at line 08 col 17 with foreground-color 6 end-accept
+  write recipe-record
+    invalid key
+      display "Recipe header already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-write
+
+  move 1 to ws-input-line
+  set more-lines to true
+  perform add-ingredient-line
+    until no-more-lines
+  .
+add-ingredient-line.
+  initialize recipe-record
+  move ws-input-code to recipe-code
+  move ws-input-line to recipe-line-number
+
+  display "Ingredient Item Code:[          ]" at line 10 col 04 foreground-color 2 end-display
+  accept recipe-item-code at line 10 col 26 with foreground-color 6 end-accept
+
+  move recipe-item-code to item-code
+  read item-file key is item-code
+    invalid key
+      display "Item not on file, ingredient rejected" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Quantity Required:[       ]" at line 11 col 04 foreground-color 2 end-display
+  move zero to recipe-item-qty
+  accept recipe-item-qty at line 11 col 24 with foreground-color 6 end-accept
+
+  write recipe-record
+    invalid key
+      display "Ingredient write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+
+  add 1 to ws-input-line
+  display "Another ingredient? (Y/N):[ ]" at line 13 col 04 foreground-color 2 end-display
+  accept ws-more-lines at line 13 col 31 with foreground-color 6 end-accept
+  move function upper-case(ws-more-lines) to ws-more-lines
+  if ws-more-lines not = "Y"
+    set no-more-lines to true
+  end-if
+  .
+
+*>-------------
+*> Cost recipe
+*>-------------
+cost-recipe.
+  display "Cost Recipe" at line 04 col 30 foreground-color 2 end-display
+  display "Recipe Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-input-code at line 06 col 17 with foreground-color 6 end-accept
+
+  move ws-input-code to recipe-code
+  move zero to recipe-line-number
+  read recipe-file key is recipe-key
+    invalid key
+      display "Recipe not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Name: " recipe-name at line 08 col 04 foreground-color 2 end-display
+  move zero to ws-recipe-cost
+  move 1 to recipe-line-number
+
+  perform cost-one-ingredient
+    with test after
+    until recipe-file-status not = zero
+
+  display "Total recipe cost: " ws-recipe-cost at line 20 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+cost-one-ingredient.
+  move ws-input-code to recipe-code
+  read recipe-file key is recipe-key
+    invalid key
+      move "10" to recipe-file-status
+      exit paragraph
+  end-read
+  move zero to recipe-file-status
+
+  move recipe-item-code to item-code
+  read item-file key is item-code
+    invalid key
+      exit paragraph
+  end-read
+
+  compute ws-line-cost rounded = recipe-item-qty * item-average-cost
+  add ws-line-cost to ws-recipe-cost
+  display recipe-item-code " qty " recipe-item-qty " cost " ws-line-cost
+    at line (09 + recipe-line-number) col 04 foreground-color 3 end-display
+
+  add 1 to recipe-line-number
+  .
+end program recipe.
