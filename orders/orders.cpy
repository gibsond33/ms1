@@ -0,0 +1,25 @@
+*>--------------
+*> orders.cpy - Order Entry order line and pick/ship record layouts
+*>--------------
+fd  order-file.
+01  order-record.
+  05  order-key.
+    10  order-number          pic 9(08).
+    10  order-line-number     pic 9(03).
+  05  order-customer-code     pic x(06).
+  05  order-date              pic 9(08).
+  05  order-item-code         pic x(10).
+  05  order-qty-ordered       pic 9(07)v999 comp-3.
+  05  order-qty-shipped       pic 9(07)v999 comp-3.
+  05  order-status            pic x.
+    88  order-line-is-open    value "O".
+    88  order-line-is-shipped value "S".
+    88  order-line-is-backord value "B".
+
+fd  pickship-file.
+01  pickship-record.
+  05  pickship-order-number   pic 9(08).
+  05  pickship-line-number    pic 9(03).
+  05  pickship-item-code      pic x(10).
+  05  pickship-qty-shipped    pic 9(07)v999 comp-3.
+  05  pickship-ship-date      pic 9(08).
