@@ -0,0 +1,250 @@
+      >> source format is free
+program-id. orders.
+*> This program captures customer sales orders, checks them against
+*> the stock item master, and hands off a pick/ship transaction.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select order-file assign to "ORDERS"
+    organization is indexed
+    access mode is dynamic
+    record key is order-key
+    file status is order-file-status
+    .
+  select pickship-file assign to "PICKSHIP"
+    organization is line sequential
+    access mode is sequential
+    file status is pickship-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+data division.
+file section.
+copy "orders.cpy".
+copy "stock.cpy".
+working-storage section.
+01  program-name              pic x(15) value "orders (1.00.00)".
+
+01  order-file-status         pic xx.
+01  pickship-file-status      pic xx.
+01  item-file-status          pic xx.
+
+01  oe-choice                 pic x.
+  88  oe-choice-is-valid      values "N" "S" "X".
+
+01  ws-next-order-number      pic 9(08).
+01  ws-input-code             pic x(10).
+01  ws-input-qty              pic 9(07)v999.
+01  ws-input-line             pic 9(03).
+01  ws-more-lines             pic x.
+  88  more-lines              value "Y".
+  88  no-more-lines           value "N".
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o order-file
+  if order-file-status = "35"
+    open output order-file
+    close order-file
+    open i-o order-file
+  end-if
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
+  .
+closing-procedure.
+  close order-file
+  close item-file
+  .
+main-process.
+  perform display-oe-menu
+  perform accept-oe-choice
+  perform do-oe-pick
+    until oe-choice = "X"
+  .
+display-oe-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Order Entry" at line 01 col 30 foreground-color 2 end-display
+  display "(N) New Sales Order"  at line 05 col 04 foreground-color 2 end-display
+  display "(S) Pick/Ship Order"  at line 06 col 04 foreground-color 2 end-display
+  display "(X) Exit"             at line 07 col 04 foreground-color 2 end-display
+  .
+accept-oe-choice.
+  display "Select option :- [ ]" at line 09 col 04 foreground-color 2 end-display
+  accept oe-choice at line 09 col 20 with foreground-color 6 end-accept
+  move function upper-case(oe-choice) to oe-choice
+  if not oe-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-oe-choice
+  end-if
+  .
+do-oe-pick.
+  evaluate oe-choice
+    when "N"
+      perform enter-sales-order
+    when "S"
+      perform pick-and-ship-order
+    when "X"
+      continue
+  end-evaluate
+  if oe-choice not = "X"
+    perform display-oe-menu
+    perform accept-oe-choice
+  end-if
+  .
+
+*>-----------
+*> New order
+*>-----------
+enter-sales-order.
+  perform get-next-order-number
+  display "New Sales Order " ws-next-order-number at line 04 col 04 foreground-color 2 end-display
+  display "Customer Code:[      ]" at line 05 col 04 foreground-color 2 end-display
+  accept ws-input-code at line 05 col 18 with foreground-color 6 end-accept
+
+  move 1 to ws-input-line
+  set more-lines to true
+  perform enter-order-line
+    until no-more-lines
+  .
+enter-order-line.
+  initialize order-record
+  move ws-next-order-number to order-number
+  move ws-input-line to order-line-number
+  move ws-input-code(1:6) to order-customer-code
+  accept order-date from date yyyymmdd end-accept
+
+  display "Item Code:[          ]" at line 08 col 04 foreground-color 2 end-display
+  accept order-item-code at line 08 col 15 with foreground-color 6 end-accept
+
+  move order-item-code to item-code
+  read item-file key is item-code
+    invalid key
+      display "Item not on file, order line rejected" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Quantity: [           ]" at line 09 col 04 foreground-color 2 end-display
+  move zero to ws-input-qty
+  accept ws-input-qty at line 09 col 15 with foreground-color 6 end-accept
+  move ws-input-qty to order-qty-ordered
+  move zero to order-qty-shipped
+
+  if item-on-hand-qty >= order-qty-ordered
+    set order-line-is-open to true
+  else
+    set order-line-is-backord to true
+    display "Insufficient stock, line placed on backorder" at line 11 col 04 foreground-color 4 end-display
+  end-if
+
+  write order-record
+    invalid key
+      display "Order line write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+
+  add 1 to ws-input-line
+  display "Another line? (Y/N):[ ]" at line 13 col 04 foreground-color 2 end-display
+  accept ws-more-lines at line 13 col 25 with foreground-color 6 end-accept
+  move function upper-case(ws-more-lines) to ws-more-lines
+  if ws-more-lines not = "Y"
+    set no-more-lines to true
+  end-if
+  .
+get-next-order-number.
+  move zero to ws-next-order-number
+  move high-values to order-key
+  start order-file key less than order-key
+    invalid key
+      move zero to ws-next-order-number
+    not invalid key
+      read order-file previous record
+        at end
+          move zero to ws-next-order-number
+        not at end
+          move order-number to ws-next-order-number
+      end-read
+  end-start
+  add 1 to ws-next-order-number
+  .
+
+*>--------------------
+*> Pick/ship the order
+*>--------------------
+pick-and-ship-order.
+  display "Pick/Ship Order" at line 04 col 04 foreground-color 2 end-display
+  display "Order Number:[        ]" at line 06 col 04 foreground-color 2 end-display
+  accept order-number at line 06 col 18 with foreground-color 6 end-accept
+  move 1 to order-line-number
+
+  open output pickship-file
+  perform ship-one-order-line
+    until order-file-status not = zero
+  close pickship-file
+  accept omitted end-accept
+  .
+ship-one-order-line.
+  read order-file key is order-key
+    invalid key
+      move "10" to order-file-status
+      exit paragraph
+  end-read
+
+  if order-line-is-open
+    move order-item-code to item-code
+    read item-file key is item-code
+      invalid key
+        continue
+    end-read
+    if item-on-hand-qty >= order-qty-ordered
+      subtract order-qty-ordered from item-on-hand-qty
+      rewrite item-record
+        invalid key
+          continue
+      end-rewrite
+      move order-qty-ordered to order-qty-shipped
+      set order-line-is-shipped to true
+      rewrite order-record
+        invalid key
+          continue
+      end-rewrite
+
+      move order-number to pickship-order-number
+      move order-line-number to pickship-line-number
+      move order-item-code to pickship-item-code
+      move order-qty-shipped to pickship-qty-shipped
+      accept pickship-ship-date from date yyyymmdd end-accept
+      write pickship-record
+
+      display "Line " order-line-number " shipped" at line 09 col 04 foreground-color 2 end-display
+    else
+      display "Line " order-line-number " insufficient stock, skipped" at line 09 col 04 foreground-color 4 end-display
+    end-if
+  end-if
+
+  add 1 to order-line-number
+  .
+end program orders.
