@@ -0,0 +1,320 @@
+      >> source format is free
+program-id. sl010.
+*> This program maintains the sales ledger - customer master and
+*> invoice entry.  It mirrors the way pl010 is organised for the
+*> purchase ledger, on the sales side of the business.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select customer-file assign to "CUSTOMER"
+    organization is indexed
+    access mode is dynamic
+    record key is customer-code
+    file status is customer-file-status
+    .
+  select invoice-file assign to "SLINVOICE"
+    organization is indexed
+    access mode is dynamic
+    record key is invoice-number
+    alternate record key is invoice-customer-code with duplicates
+    file status is invoice-file-status
+    .
+data division.
+file section.
+copy "sl010.cpy".
+working-storage section.
+01  program-name              pic x(15) value "sl010 (1.00.00)".
+
+01  customer-file-status      pic xx.
+01  invoice-file-status       pic xx.
+
+01  sl-choice                 pic x.
+  88  sl-choice-is-valid      values "A" "C" "I" "N" "X".
+
+01  ws-input-x                pic x.
+01  ws-input-amount           pic 9(09)v99.
+01  ws-input-buf              pic x(11).
+01  ws-save-customer-name          pic x(32).
+01  ws-save-customer-address-1     pic x(32).
+01  ws-save-customer-address-2     pic x(32).
+01  ws-save-customer-post-code     pic x(12).
+01  ws-save-customer-country       pic x(34).
+01  ws-save-customer-payment-terms pic 9(03).
+01  ws-save-customer-credit-limit  pic 9(09)v99.
+01  ws-input-qty              pic 9(07)v999.
+01  ws-input-price            pic 9(07)v9999.
+01  ws-input-code              pic x(06).
+01  ws-not-found-switch       pic x.
+  88  customer-was-found      value "Y".
+  88  customer-not-found      value "N".
+
+01  ws-next-invoice-number    pic 9(08).
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o customer-file
+  if customer-file-status = "35"
+    open output customer-file
+    close customer-file
+    open i-o customer-file
+  end-if
+  open i-o invoice-file
+  if invoice-file-status = "35"
+    open output invoice-file
+    close invoice-file
+    open i-o invoice-file
+  end-if
+  .
+closing-procedure.
+  close customer-file
+  close invoice-file
+  .
+main-process.
+  perform display-sl-menu
+  perform accept-sl-choice
+  perform do-sl-pick
+    until sl-choice = "X"
+  .
+display-sl-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Sales Ledger" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Customer"      at line 05 col 04 foreground-color 2 end-display
+  display "(C) Change Customer"   at line 06 col 04 foreground-color 2 end-display
+  display "(I) Inquire Customer"  at line 07 col 04 foreground-color 2 end-display
+  display "(N) New Invoice"       at line 08 col 04 foreground-color 2 end-display
+  display "(X) Exit"              at line 09 col 04 foreground-color 2 end-display
+  .
+accept-sl-choice.
+  display "Select option :- [ ]" at line 11 col 04 foreground-color 2 end-display
+  accept sl-choice at line 11 col 20 with foreground-color 6 end-accept
+  move function upper-case(sl-choice) to sl-choice
+  if not sl-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-sl-choice
+  end-if
+  .
+do-sl-pick.
+  evaluate sl-choice
+    when "A"
+      perform add-customer
+    when "C"
+      perform change-customer
+    when "I"
+      perform inquire-customer
+    when "N"
+      perform enter-invoice
+    when "X"
+      continue
+  end-evaluate
+  if sl-choice not = "X"
+    perform display-sl-menu
+    perform accept-sl-choice
+  end-if
+  .
+
+*>----------------
+*> Customer master
+*>----------------
+add-customer.
+  initialize customer-record
+  display "Add Customer" at line 04 col 30 foreground-color 2 end-display
+  display "Customer Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept customer-code at line 06 col 18 with foreground-color 6 end-accept
+  move customer-code to ws-input-code
+  read customer-file key is customer-code
+    invalid key
+      continue
+    not invalid key
+      display "Customer already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  move ws-input-code to customer-code
+  perform accept-customer-fields
+  move "Y" to customer-active-switch
+  write customer-record
+    invalid key
+      display "Write failed, status=" customer-file-status at line 23 col 02 foreground-color 4 end-display
+  end-write
+  .
+change-customer.
+  display "Change Customer" at line 04 col 30 foreground-color 2 end-display
+  display "Customer Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept customer-code at line 06 col 18 with foreground-color 6 end-accept
+  read customer-file key is customer-code
+    invalid key
+      display "Customer not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-customer-fields
+  perform accept-customer-fields
+  rewrite customer-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  .
+inquire-customer.
+  display "Inquire Customer" at line 04 col 30 foreground-color 2 end-display
+  display "Customer Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept customer-code at line 06 col 18 with foreground-color 6 end-accept
+  read customer-file key is customer-code
+    invalid key
+      display "Customer not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-customer-fields
+  accept omitted end-accept
+  .
+show-customer-fields.
+  display "Name:        [" at line 07 col 04 foreground-color 2 end-display
+  display customer-name at line 07 col 19 foreground-color 3 end-display
+  display "Address 1:   [" at line 08 col 04 foreground-color 2 end-display
+  display customer-address-1 at line 08 col 19 foreground-color 3 end-display
+  display "Address 2:   [" at line 09 col 04 foreground-color 2 end-display
+  display customer-address-2 at line 09 col 19 foreground-color 3 end-display
+  display "Post Code:   [" at line 10 col 04 foreground-color 2 end-display
+  display customer-post-code at line 10 col 19 foreground-color 3 end-display
+  display "Country:     [" at line 11 col 04 foreground-color 2 end-display
+  display customer-country at line 11 col 19 foreground-color 3 end-display
+  display "Terms(days): [   ]" at line 12 col 04 foreground-color 2 end-display
+  display customer-payment-terms at line 12 col 19 foreground-color 3 end-display
+  display "Credit Limit:[             ]" at line 13 col 04 foreground-color 2 end-display
+  display customer-credit-limit at line 13 col 19 foreground-color 3 end-display
+  .
+accept-customer-fields.
+  move customer-name to ws-save-customer-name
+  accept customer-name at line 07 col 19 with foreground-color 6 end-accept
+  if customer-name = spaces
+    move ws-save-customer-name to customer-name
+  end-if
+
+  move customer-address-1 to ws-save-customer-address-1
+  accept customer-address-1 at line 08 col 19 with foreground-color 6 end-accept
+  if customer-address-1 = spaces
+    move ws-save-customer-address-1 to customer-address-1
+  end-if
+
+  move customer-address-2 to ws-save-customer-address-2
+  accept customer-address-2 at line 09 col 19 with foreground-color 6 end-accept
+  if customer-address-2 = spaces
+    move ws-save-customer-address-2 to customer-address-2
+  end-if
+
+  move customer-post-code to ws-save-customer-post-code
+  accept customer-post-code at line 10 col 19 with foreground-color 6 end-accept
+  if customer-post-code = spaces
+    move ws-save-customer-post-code to customer-post-code
+  end-if
+
+  move customer-country to ws-save-customer-country
+  accept customer-country at line 11 col 19 with foreground-color 6 end-accept
+  if customer-country = spaces
+    move ws-save-customer-country to customer-country
+  end-if
+
+  move customer-payment-terms to ws-save-customer-payment-terms
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 12 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-customer-payment-terms to customer-payment-terms
+  else
+    move function numval(ws-input-buf) to customer-payment-terms
+  end-if
+
+  move customer-credit-limit to ws-save-customer-credit-limit
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 13 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-customer-credit-limit to customer-credit-limit
+  else
+    move function numval(ws-input-buf) to customer-credit-limit
+  end-if
+  .
+
+*>----------------
+*> Invoice entry
+*>----------------
+enter-invoice.
+  display "New Invoice" at line 04 col 30 foreground-color 2 end-display
+  display "Customer Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-input-code at line 06 col 18 with foreground-color 6 end-accept
+  move ws-input-code to customer-code
+  read customer-file key is customer-code
+    invalid key
+      display "Customer not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  perform get-next-invoice-number
+  initialize invoice-record
+  move ws-next-invoice-number to invoice-number
+  move ws-input-code to invoice-customer-code
+
+  display "Description:[                                        ]" at line 08 col 04 foreground-color 2 end-display
+  accept invoice-description at line 08 col 17 with foreground-color 6 end-accept
+
+  display "Quantity:   [       ]" at line 09 col 04 foreground-color 2 end-display
+  move zero to ws-input-qty
+  accept ws-input-qty at line 09 col 17 with foreground-color 6 end-accept
+  move ws-input-qty to invoice-quantity
+
+  display "Unit Price: [       ]" at line 10 col 04 foreground-color 2 end-display
+  move zero to ws-input-price
+  accept ws-input-price at line 10 col 17 with foreground-color 6 end-accept
+  move ws-input-price to invoice-unit-price
+
+  compute invoice-amount rounded = invoice-quantity * invoice-unit-price
+  add invoice-amount to customer-balance
+  add invoice-amount to customer-ytd-sales
+
+  accept invoice-date from date yyyymmdd end-accept
+  move invoice-date to invoice-due-date
+  move "N" to invoice-paid-switch
+
+  write invoice-record
+    invalid key
+      display "Invoice write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+
+  rewrite customer-record
+    invalid key
+      display "Customer balance update failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+
+  display "Invoice number " invoice-number " posted, amount " invoice-amount
+    at line 12 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+get-next-invoice-number.
+  move zero to ws-next-invoice-number
+  move high-values to invoice-number
+  start invoice-file key less than invoice-number
+    invalid key
+      move zero to ws-next-invoice-number
+    not invalid key
+      read invoice-file previous record
+        at end
+          move zero to ws-next-invoice-number
+        not at end
+          move invoice-number to ws-next-invoice-number
+      end-read
+  end-start
+  add 1 to ws-next-invoice-number
+  .
+end program sl010.
