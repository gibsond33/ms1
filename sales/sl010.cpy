@@ -0,0 +1,33 @@
+*>--------------
+*> sl010.cpy - Sales Ledger customer master and invoice record layouts
+*>--------------
+fd  customer-file.
+01  customer-record.
+  05  customer-code           pic x(06).
+  05  customer-name           pic x(32).
+  05  customer-address-1      pic x(32).
+  05  customer-address-2      pic x(32).
+  05  customer-address-3      pic x(32).
+  05  customer-post-code      pic x(12).
+  05  customer-country        pic x(34).
+  05  customer-payment-terms  pic 9(03).
+  05  customer-credit-limit   pic 9(09)v99 comp-3.
+  05  customer-balance        pic s9(09)v99 comp-3.
+  05  customer-ytd-sales      pic 9(09)v99 comp-3.
+  05  customer-active-switch  pic x.
+    88  customer-is-active    value "Y".
+    88  customer-is-inactive  value "N".
+
+fd  invoice-file.
+01  invoice-record.
+  05  invoice-number          pic 9(08).
+  05  invoice-customer-code   pic x(06).
+  05  invoice-date            pic 9(08).
+  05  invoice-due-date        pic 9(08).
+  05  invoice-description     pic x(40).
+  05  invoice-quantity        pic 9(07)v999 comp-3.
+  05  invoice-unit-price      pic 9(07)v9999 comp-3.
+  05  invoice-amount          pic 9(09)v99 comp-3.
+  05  invoice-paid-switch     pic x.
+    88  invoice-is-paid       value "Y".
+    88  invoice-is-open       value "N".
