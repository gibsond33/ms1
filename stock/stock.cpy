@@ -0,0 +1,15 @@
+*>--------------
+*> stock.cpy - Stock Control item master record layout
+*>--------------
+fd  item-file.
+01  item-record.
+  05  item-code               pic x(10).
+  05  item-description        pic x(32).
+  05  item-on-hand-qty        pic s9(09)v999 comp-3.
+  05  item-reorder-point      pic 9(07)v999 comp-3.
+  05  item-last-cost          pic 9(07)v9999 comp-3.
+  05  item-average-cost       pic 9(07)v9999 comp-3.
+  05  item-highest-cost       pic 9(07)v9999 comp-3.
+  05  item-active-switch      pic x.
+    88  item-is-active        value "Y".
+    88  item-is-inactive      value "N".
