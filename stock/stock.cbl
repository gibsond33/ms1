@@ -0,0 +1,303 @@
+      >> source format is free
+program-id. stock.
+*> This program maintains the stock item master and processes
+*> receipt and issue transactions against it.  Costing honours the
+*> system-average-pricing / system-highest-pricing switches set up
+*> in syssetup.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+  copy "system-sel.cpy".
+data division.
+file section.
+copy "stock.cpy".
+copy "system-fd.cpy".
+working-storage section.
+01  program-name              pic x(15) value "stock (1.00.00)".
+
+01  item-file-status          pic xx.
+01  relative-record-number    pic 999.
+01  file-status               pic xx.
+copy "company-ws.cpy".
+
+01  stock-choice              pic x.
+  88  stock-choice-is-valid   values "A" "C" "I" "R" "S" "X".
+
+01  ws-input-qty              pic 9(07)v999.
+01  ws-input-cost             pic 9(07)v9999.
+01  ws-input-buf              pic x(11).
+01  ws-save-item-description   pic x(32).
+01  ws-save-item-reorder-point pic 9(07)v999.
+01  ws-input-code             pic x(10).
+01  ws-transaction-qty        pic 9(07)v999.
+01  ws-transaction-cost       pic 9(07)v9999.
+01  ws-new-average            pic 9(07)v9999.
+01  ws-old-value              pic 9(09)v999.
+01  ws-new-value              pic 9(09)v999.
+
+linkage section.
+01  ws-passed-company-record-number pic 999.
+
+procedure division using ws-passed-company-record-number.
+program-begin.
+  move ws-passed-company-record-number to current-company-record-number
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
+  perform read-system-record
+  .
+read-system-record.
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    close system-file
+  else
+    move "Y" to system-average-pricing
+    move "N" to system-highest-pricing
+  end-if
+  .
+closing-procedure.
+  close item-file
+  .
+main-process.
+  perform display-stock-menu
+  perform accept-stock-choice
+  perform do-stock-pick
+    until stock-choice = "X"
+  .
+display-stock-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Stock Control" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Item"       at line 05 col 04 foreground-color 2 end-display
+  display "(C) Change Item"    at line 06 col 04 foreground-color 2 end-display
+  display "(I) Inquire Item"   at line 07 col 04 foreground-color 2 end-display
+  display "(R) Receipt"        at line 08 col 04 foreground-color 2 end-display
+  display "(S) Issue"          at line 09 col 04 foreground-color 2 end-display
+  display "(X) Exit"           at line 10 col 04 foreground-color 2 end-display
+  .
+accept-stock-choice.
+  display "Select option :- [ ]" at line 12 col 04 foreground-color 2 end-display
+  accept stock-choice at line 12 col 20 with foreground-color 6 end-accept
+  move function upper-case(stock-choice) to stock-choice
+  if not stock-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-stock-choice
+  end-if
+  .
+do-stock-pick.
+  evaluate stock-choice
+    when "A"
+      perform add-item
+    when "C"
+      perform change-item
+    when "I"
+      perform inquire-item
+    when "R"
+      perform receive-stock
+    when "S"
+      perform issue-stock
+    when "X"
+      continue
+  end-evaluate
+  if stock-choice not = "X"
+    perform display-stock-menu
+    perform accept-stock-choice
+  end-if
+  .
+
+*>------------
+*> Item master
+*>------------
+add-item.
+  initialize item-record
+  display "Add Item" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept item-code at line 06 col 15 with foreground-color 6 end-accept
+  move item-code to ws-input-code
+  read item-file key is item-code
+    invalid key
+      continue
+    not invalid key
+      display "Item already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  move ws-input-code to item-code
+  perform accept-item-fields
+  move "Y" to item-active-switch
+  write item-record
+    invalid key
+      display "Write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+  .
+change-item.
+  display "Change Item" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept item-code at line 06 col 15 with foreground-color 6 end-accept
+  read item-file key is item-code
+    invalid key
+      display "Item not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-item-fields
+  perform accept-item-fields
+  rewrite item-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  .
+inquire-item.
+  display "Inquire Item" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept item-code at line 06 col 15 with foreground-color 6 end-accept
+  read item-file key is item-code
+    invalid key
+      display "Item not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-item-fields
+  accept omitted end-accept
+  .
+show-item-fields.
+  display "Description:  [                                ]" at line 07 col 04 foreground-color 2 end-display
+  display item-description at line 07 col 19 foreground-color 3 end-display
+  display "On Hand Qty:  [           ]" at line 08 col 04 foreground-color 2 end-display
+  display item-on-hand-qty at line 08 col 19 foreground-color 3 end-display
+  display "Reorder Point:[           ]" at line 09 col 04 foreground-color 2 end-display
+  display item-reorder-point at line 09 col 19 foreground-color 3 end-display
+  display "Last Cost:    [           ]" at line 10 col 04 foreground-color 2 end-display
+  display item-last-cost at line 10 col 19 foreground-color 3 end-display
+  display "Average Cost: [           ]" at line 11 col 04 foreground-color 2 end-display
+  display item-average-cost at line 11 col 19 foreground-color 3 end-display
+  display "Highest Cost: [           ]" at line 12 col 04 foreground-color 2 end-display
+  display item-highest-cost at line 12 col 19 foreground-color 3 end-display
+  .
+accept-item-fields.
+  move item-description to ws-save-item-description
+  accept item-description at line 07 col 19 with foreground-color 6 end-accept
+  if item-description = spaces
+    move ws-save-item-description to item-description
+  end-if
+
+  move item-reorder-point to ws-save-item-reorder-point
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 09 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-item-reorder-point to item-reorder-point
+  else
+    move function numval(ws-input-buf) to item-reorder-point
+  end-if
+  .
+
+*>-------------------------
+*> Receipt / issue postings
+*>-------------------------
+receive-stock.
+  display "Stock Receipt" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept item-code at line 06 col 15 with foreground-color 6 end-accept
+  read item-file key is item-code
+    invalid key
+      display "Item not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Quantity: [           ]" at line 08 col 04 foreground-color 2 end-display
+  move zero to ws-transaction-qty
+  accept ws-transaction-qty at line 08 col 15 with foreground-color 6 end-accept
+
+  display "Unit Cost:[           ]" at line 09 col 04 foreground-color 2 end-display
+  move zero to ws-transaction-cost
+  accept ws-transaction-cost at line 09 col 15 with foreground-color 6 end-accept
+
+  perform apply-receipt-costing
+
+  add ws-transaction-qty to item-on-hand-qty
+  move ws-transaction-cost to item-last-cost
+
+  rewrite item-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  display "Receipt posted" at line 11 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+apply-receipt-costing.
+  *> average-pricing switch: cost is a running weighted average of
+  *> on-hand qty and the incoming receipt.
+  *> highest-pricing switch: cost never drops below the highest cost
+  *> ever paid, even if a later receipt is cheaper.
+  if system-average-pricing = "Y"
+    compute ws-old-value = item-on-hand-qty * item-average-cost
+    compute ws-new-value = ws-transaction-qty * ws-transaction-cost
+    if (item-on-hand-qty + ws-transaction-qty) > zero
+      compute item-average-cost rounded =
+        (ws-old-value + ws-new-value) / (item-on-hand-qty + ws-transaction-qty)
+    end-if
+  else
+    move ws-transaction-cost to item-average-cost
+  end-if
+
+  if system-highest-pricing = "Y"
+    if ws-transaction-cost > item-highest-cost
+      move ws-transaction-cost to item-highest-cost
+    end-if
+  else
+    move ws-transaction-cost to item-highest-cost
+  end-if
+  .
+issue-stock.
+  display "Stock Issue" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept item-code at line 06 col 15 with foreground-color 6 end-accept
+  read item-file key is item-code
+    invalid key
+      display "Item not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Quantity: [           ]" at line 08 col 04 foreground-color 2 end-display
+  move zero to ws-transaction-qty
+  accept ws-transaction-qty at line 08 col 15 with foreground-color 6 end-accept
+
+  if ws-transaction-qty > item-on-hand-qty
+    display "Insufficient quantity on hand" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  subtract ws-transaction-qty from item-on-hand-qty
+
+  rewrite item-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  display "Issue posted" at line 11 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+end program stock.
