@@ -0,0 +1,20 @@
+*>--------------
+*> epos.cpy - Epos sale and GL interface record layouts
+*>--------------
+fd  epos-sale-file.
+01  epos-sale-record.
+  05  epos-sale-number        pic 9(08).
+  05  epos-sale-date          pic 9(08).
+  05  epos-sale-item-code     pic x(10).
+  05  epos-sale-qty           pic 9(07)v999 comp-3.
+  05  epos-sale-price         pic 9(07)v9999 comp-3.
+  05  epos-sale-amount        pic 9(09)v99 comp-3.
+
+fd  gl-interface-file.
+01  gl-interface-record.
+  05  gl-source-module        pic x(10).
+  05  gl-post-date            pic 9(08).
+  05  gl-account-code         pic x(10).
+  05  gl-debit-amount         pic 9(09)v99 comp-3.
+  05  gl-credit-amount        pic 9(09)v99 comp-3.
+  05  gl-description          pic x(40).
