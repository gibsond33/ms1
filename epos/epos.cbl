@@ -0,0 +1,174 @@
+      >> source format is free
+program-id. epos.
+*> This program captures point-of-sale register transactions, posts
+*> the sale against the stock item master, and feeds the general
+*> ledger interface file with the resulting cash/sales entries.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select epos-sale-file assign to "EPOSSALE"
+    organization is line sequential
+    access mode is sequential
+    file status is epos-sale-file-status
+    .
+  select gl-interface-file assign to "GLINTERFACE"
+    organization is line sequential
+    access mode is sequential
+    file status is gl-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+data division.
+file section.
+copy "epos.cpy".
+copy "stock.cpy".
+working-storage section.
+01  program-name              pic x(15) value "epos (1.00.00)".
+
+01  epos-sale-file-status     pic xx.
+01  gl-file-status            pic xx.
+01  item-file-status          pic xx.
+
+01  ws-next-sale-number       pic 9(08) value zero.
+01  ws-ring-up-switch         pic x.
+  88  more-items              value "Y".
+  88  no-more-items           value "N".
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
+  perform initialize-next-sale-number
+  open extend epos-sale-file
+  if epos-sale-file-status not = zero
+    open output epos-sale-file
+  end-if
+  open extend gl-interface-file
+  if gl-file-status not = zero
+    open output gl-interface-file
+  end-if
+  .
+closing-procedure.
+  close item-file
+  close epos-sale-file
+  close gl-interface-file
+  .
+
+*>-----------------------------------------------
+*> epos-sale-file is a flat line-sequential hand-off file with no
+*> key, so the next sale number can't be found with a keyed
+*> START/READ PREVIOUS the way the indexed "next number" files in
+*> the rest of the system are - scan it sequentially instead,
+*> tracking the highest sale number seen.
+*>-----------------------------------------------
+initialize-next-sale-number.
+  move zero to ws-next-sale-number
+  open input epos-sale-file
+  if epos-sale-file-status = zero
+    perform find-last-sale-number
+      until epos-sale-file-status not = zero
+    close epos-sale-file
+  end-if
+  add 1 to ws-next-sale-number
+  .
+find-last-sale-number.
+  read epos-sale-file next record
+    at end
+      move "10" to epos-sale-file-status
+    not at end
+      if epos-sale-number > ws-next-sale-number
+        move epos-sale-number to ws-next-sale-number
+      end-if
+  end-read
+  .
+
+main-process.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Epos Register" at line 01 col 30 foreground-color 2 end-display
+  perform ring-up-sale
+  .
+ring-up-sale.
+  set more-items to true
+  perform ring-up-one-item
+    until no-more-items
+  .
+ring-up-one-item.
+  display "Item Code (blank to finish):[          ]" at line 05 col 04 foreground-color 2 end-display
+  accept item-code at line 05 col 34 with foreground-color 6 end-accept
+
+  if item-code = spaces
+    set no-more-items to true
+    exit paragraph
+  end-if
+
+  read item-file key is item-code
+    invalid key
+      display "Item not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Quantity:[       ]" at line 06 col 04 foreground-color 2 end-display
+  move zero to epos-sale-qty
+  accept epos-sale-qty at line 06 col 14 with foreground-color 6 end-accept
+
+  if epos-sale-qty > item-on-hand-qty
+    display "Insufficient stock on hand" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  move item-average-cost to epos-sale-price
+  compute epos-sale-amount rounded = epos-sale-qty * epos-sale-price
+
+  subtract epos-sale-qty from item-on-hand-qty
+  rewrite item-record
+    invalid key
+      continue
+  end-rewrite
+
+  move ws-next-sale-number to epos-sale-number
+  move item-code to epos-sale-item-code
+  accept epos-sale-date from date yyyymmdd end-accept
+  write epos-sale-record
+
+  move "EPOS" to gl-source-module
+  move epos-sale-date to gl-post-date
+  move "CASH" to gl-account-code
+  move epos-sale-amount to gl-debit-amount
+  move zero to gl-credit-amount
+  move "Epos sale" to gl-description
+  write gl-interface-record
+
+  move "EPOS" to gl-source-module
+  move "SALES" to gl-account-code
+  move zero to gl-debit-amount
+  move epos-sale-amount to gl-credit-amount
+  write gl-interface-record
+
+  display "Rang up, amount " epos-sale-amount at line 08 col 04 foreground-color 2 end-display
+  .
+end program epos.
