@@ -0,0 +1,19 @@
+*>--------------
+*> schedule.cpy - Batch job queue and run-log record layouts
+*>--------------
+fd  job-queue-file.
+01  job-queue-record.
+  05  job-name                pic x(10).
+  05  job-program-name        pic x(30).
+  05  job-company-record-number pic 999.
+  05  job-status              pic x.
+    88  job-is-pending        value "P".
+    88  job-is-complete       value "C".
+
+fd  job-log-file.
+01  job-log-record.
+  05  log-job-name            pic x(10).
+  05  log-program-name        pic x(30).
+  05  log-run-date            pic 9(08).
+  05  log-run-time            pic 9(06).
+  05  log-run-status          pic x(10).
