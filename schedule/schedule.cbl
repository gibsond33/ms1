@@ -0,0 +1,163 @@
+      >> source format is free
+program-id. schedule.
+*> This program maintains a queue of batch jobs (pl010 and the
+*> stock/sales batch steps) and runs due jobs unattended, appending
+*> a start/finish entry to the job log for each one.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select job-queue-file assign to "JOBQUEUE"
+    organization is indexed
+    access mode is dynamic
+    record key is job-name
+    file status is job-queue-file-status
+    .
+  select job-log-file assign to "JOBLOG"
+    organization is line sequential
+    access mode is sequential
+    file status is job-log-file-status
+    .
+data division.
+file section.
+copy "schedule.cpy".
+working-storage section.
+01  program-name              pic x(15) value "schedule (1.00.00)".
+
+01  job-queue-file-status     pic xx.
+01  job-log-file-status       pic xx.
+
+01  sc-choice                 pic x.
+  88  sc-choice-is-valid      values "A" "R" "X".
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o job-queue-file
+  if job-queue-file-status = "35"
+    open output job-queue-file
+    close job-queue-file
+    open i-o job-queue-file
+  end-if
+  open extend job-log-file
+  if job-log-file-status not = zero
+    open output job-log-file
+  end-if
+  .
+closing-procedure.
+  close job-queue-file
+  close job-log-file
+  .
+main-process.
+  perform display-sc-menu
+  perform accept-sc-choice
+  perform do-sc-pick
+    until sc-choice = "X"
+  .
+display-sc-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Batch Job Scheduler" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Job to Queue" at line 05 col 04 foreground-color 2 end-display
+  display "(R) Run Due Jobs"     at line 06 col 04 foreground-color 2 end-display
+  display "(X) Exit"             at line 07 col 04 foreground-color 2 end-display
+  .
+accept-sc-choice.
+  display "Select option :- [ ]" at line 09 col 04 foreground-color 2 end-display
+  accept sc-choice at line 09 col 20 with foreground-color 6 end-accept
+  move function upper-case(sc-choice) to sc-choice
+  if not sc-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-sc-choice
+  end-if
+  .
+do-sc-pick.
+  evaluate sc-choice
+    when "A"
+      perform add-job
+    when "R"
+      perform run-due-jobs
+    when "X"
+      continue
+  end-evaluate
+  if sc-choice not = "X"
+    perform display-sc-menu
+    perform accept-sc-choice
+  end-if
+  .
+add-job.
+  display "Add Job to Queue" at line 04 col 30 foreground-color 2 end-display
+  display "Job Name:   [          ]" at line 06 col 04 foreground-color 2 end-display
+  accept job-name at line 06 col 17 with foreground-color 6 end-accept
+  display "Program to Run:[                              ]" at line 07 col 04 foreground-color 2 end-display
+  accept job-program-name at line 07 col 20 with foreground-color 6 end-accept
+  display "Company Record Number:[   ]" at line 08 col 04 foreground-color 2 end-display
+  move 1 to job-company-record-number
+  accept job-company-record-number at line 08 col 27 with foreground-color 6 end-accept
+  set job-is-pending to true
+  write job-queue-record
+    invalid key
+      rewrite job-queue-record
+        invalid key
+          display "Job save failed" at line 23 col 02 foreground-color 4 end-display
+      end-rewrite
+  end-write
+  .
+run-due-jobs.
+  display "Run Due Jobs" at line 04 col 30 foreground-color 2 end-display
+  move low-values to job-name
+  start job-queue-file key not less than job-name
+    invalid key
+      display "No jobs in queue" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-start
+
+  perform run-one-due-job
+    until job-queue-file-status not = zero
+
+  display "Run complete, see job log" at line 20 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+run-one-due-job.
+  read job-queue-file next record
+    at end
+      move "10" to job-queue-file-status
+      exit paragraph
+  end-read
+
+  if job-is-pending
+    move job-name to log-job-name
+    move job-program-name to log-program-name
+    accept log-run-date from date yyyymmdd end-accept
+    accept log-run-time from time end-accept
+    move "STARTED" to log-run-status
+    write job-log-record
+
+    call job-program-name using job-company-record-number end-call
+
+    move "COMPLETE" to log-run-status
+    accept log-run-time from time end-accept
+    write job-log-record
+
+    set job-is-complete to true
+    rewrite job-queue-record
+      invalid key
+        continue
+    end-rewrite
+  end-if
+  .
+end program schedule.
