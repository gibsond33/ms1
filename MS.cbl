@@ -10,15 +10,32 @@ source-computer. Linux.
 object-computer. Linux.
 input-output section.
 file-control.
+copy "system-sel.cpy".
+copy "user-sel.cpy".
+  select menu-log-file assign to "SYSMENULOG"
+    organization is line sequential
+    access mode is sequential
+    file status is menu-log-file-status
+    .
 data division.
 file section.
+copy "system-fd.cpy".
+copy "user-fd.cpy".
+fd  menu-log-file.
+01  menu-log-record             pic x(80).
 working-storage section.
 01  program-name             pic x(15) value "MS (1.00.00)".
 
+*> TIME-OUT is expressed in tenths of a second; 3000 = 5 minutes idle.
+01  ws-session-idle-timeout pic 9(06) value 3000.
+
+01  menu-log-file-status pic xx.
+01  ws-menu-log-timestamp pic 9(08).
+
 01  user-credentials-are-valid pic x.
 01  menu-choice              pic x.
 01  menu-choice-is-okay      pic x.
-  88  menu-choice-is-valid   values "A" "B" "C" "D" "E" "F" "G" "X" "Z".
+  88  menu-choice-is-valid   values "A" "B" "C" "D" "E" "F" "G" "H" "N" "S" "X" "Z".
   
 *> Date and time
 
@@ -28,6 +45,17 @@ working-storage section.
   88  time-format-is-local  value "L".
   88  time-formt-is-zulu    value "Z".
 
+01  ws-current-date-time  pic x(21).
+01  filler redefines ws-current-date-time.
+  05  filler               pic x(14).
+  05  filler               pic xx.
+  05  cdt-offset-sign      pic x.
+  05  cdt-offset-hour      pic 99.
+  05  cdt-offset-minute    pic 99.
+
+01  ws-zulu-hour           pic s9(3).
+01  ws-zulu-minute         pic s9(3).
+
 01  current-date-and-time.
   05  cdt-year         pic 9(04).
   05  cdt-month        pic 9(02).
@@ -61,6 +89,25 @@ copy "date-time-ws.cpy".
 
 *> Working parameters
 01  current-user   pic x(32).
+01  current-user-role pic x value "O".
+  88  current-user-is-admin  value "A".
+01  ws-restricted-ok pic x.
+01  relative-record-number pic 999.
+copy "company-ws.cpy".
+01  file-status pic xx.
+01  user-file-status pic xx.
+
+01  ws-logon-user-code pic x(32).
+01  ws-logon-pass-code pic x(16).
+
+01  ws-user-credentials.
+  05  encode-switch   pic x.
+    88  pass                  value "P".
+    88  user                  value "N".
+  05  pass-code       pic x(16).
+  05  user-name       pic x(32).
+  05  pass-salt       pic x(08).
+  05  pass-algorithm-version pic 9(02).
 
 procedure division.
 program-begin.
@@ -93,15 +140,23 @@ main-process.
 	end-if
 
 	*> user is okay
-	
+
+  perform select-company-context
+  perform load-time-format-switch
+  perform load-date-format-switch
+  perform load-debug-switch
+
   accept the-time-is-now from time end-accept
   move the-time-is-now to the-display-time
+  perform apply-time-format
 
   accept the-date-is-now from date YYYYMMDD end-accept
   move the-date-is-now to the-display-date
-  
+
   inspect the-display-time replacing all "/" by ":"
->>D  display "*** " the-display-date " " the-display-time " ***" end-display
+  if system-debug-is-on
+    display "*** " the-display-date " " the-display-time " ***" end-display
+  end-if
 
  *> We need to display a menu and have the user select
   *> an option, validate the option, and call the module
@@ -114,10 +169,149 @@ main-process.
 .
 
 get-user-credentials.
-  move "Y" to user-credentials-are-valid
-  move "Joe Smith Industries" to current-user
+  move "N" to user-credentials-are-valid
+  open i-o user-file
+  if user-file-status = "35"
+    perform seed-default-user-account
+    open i-o user-file
+  end-if
+  if user-file-status not = zero
+    display "MS101 No user file, contact your administrator" at 2302 with foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  display "User Code :-" at line 22 col 02 with foreground-color 2 end-display
+  accept ws-logon-user-code at line 22 col 15 with foreground-color 6 end-accept
+  move ws-logon-user-code to user-code
+  read user-file key is user-code
+    invalid key
+      close user-file
+      display "MS102 Unknown user code" at 2302 with foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Pass Code :-" at line 23 col 02 with foreground-color 2 end-display
+  accept ws-logon-pass-code at line 23 col 15 with foreground-color 6 end-accept
+
+  move ws-logon-pass-code to pass-code
+  move user-pass-salt to pass-salt
+  set pass to true
+  call "encode" using ws-user-credentials end-call
+
+  if user-is-active and pass-code = user-pass-code
+    move "Y" to user-credentials-are-valid
+    move user-full-name to current-user
+    move user-role-switch to current-user-role
+  else
+    display "MS103 Incorrect pass code or inactive account" at 2302 with foreground-color 4 end-display
+  end-if
+  close user-file
   .
-  
+
+seed-default-user-account.
+  open output user-file
+  move "ADMIN" to user-code
+  move "System Administrator" to user-full-name
+  move "ADMIN" to pass-code
+  accept pass-salt from time end-accept
+  move pass-salt to user-pass-salt
+  set pass to true
+  call "encode" using ws-user-credentials end-call
+  move pass-code to user-pass-code
+  move pass-algorithm-version to user-pass-algorithm-version
+  move "Y" to user-active-switch
+  move "A" to user-role-switch
+  write user-record end-write
+  close user-file
+  .
+
+select-company-context.
+  move 1 to current-company-record-number
+  display "Company Number :-" at line 22 col 02 with foreground-color 2 end-display
+  display current-company-record-number at line 22 col 21 with foreground-color 6 end-display
+  accept current-company-record-number at line 22 col 21 with foreground-color 6 end-accept
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status not = zero
+      move 1 to current-company-record-number
+    end-if
+    close system-file
+  end-if
+  .
+
+load-time-format-switch.
+  move "L" to time-formt-in-use
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status = zero and system-time-format = "Z"
+      move "Z" to time-formt-in-use
+    end-if
+    close system-file
+  end-if
+  .
+
+load-date-format-switch.
+  move "I" to date-format-in-use
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status = zero and
+       (system-date-format = "K" or system-date-format = "S" or system-date-format = "I")
+      move system-date-format to date-format-in-use
+    end-if
+    close system-file
+  end-if
+  .
+
+load-debug-switch.
+  move "N" to system-debug-switch
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status = zero and system-debug-stock = "Y"
+      move "Y" to system-debug-switch
+    end-if
+    close system-file
+  end-if
+  .
+
+apply-time-format.
+  if time-formt-is-zulu
+    move function current-date to ws-current-date-time
+    move the-display-hour to ws-zulu-hour
+    move the-display-min to ws-zulu-minute
+    if cdt-offset-sign = "+"
+      subtract cdt-offset-hour from ws-zulu-hour
+      subtract cdt-offset-minute from ws-zulu-minute
+    else
+      add cdt-offset-hour to ws-zulu-hour
+      add cdt-offset-minute to ws-zulu-minute
+    end-if
+    if ws-zulu-minute > 59
+      subtract 60 from ws-zulu-minute
+      add 1 to ws-zulu-hour
+    end-if
+    if ws-zulu-minute < 0
+      add 60 to ws-zulu-minute
+      subtract 1 from ws-zulu-hour
+    end-if
+    if ws-zulu-hour > 23
+      subtract 24 from ws-zulu-hour
+    end-if
+    if ws-zulu-hour < 0
+      add 24 to ws-zulu-hour
+    end-if
+    move ws-zulu-hour to the-display-hour
+    move ws-zulu-minute to the-display-min
+  end-if
+  .
+
 display-heading.
   display " " at line 01 col 01 erase eos end-display
   display program-name at line 03 col 01 foreground-color 2 end-display
@@ -145,7 +339,7 @@ display-menu.
   display  "(G)  Epos"            at line 16 col 04 foreground-color 2 end-display
   display  "(H)  Recipe Book"     at line 10 col 44 foreground-color 2 end-display
   display  "(N)  Nutrition Data"  at line 11 col 44 foreground-color 2 end-display
-  display  "(N)  Scheduler"       at line 12 col 44 foreground-color 2 end-display
+  display  "(S)  Scheduler"       at line 12 col 44 foreground-color 2 end-display
 
   display  "(X)  Exit To system" At line 14 col 44 foreground-color 2 end-display
   display  "(Z)  System Setup" At line 16 col 44 foreground-color 2 end-display
@@ -153,15 +347,21 @@ display-menu.
   
 accept-menu-choice.
   display "Select one of the following by letter :- [ ]" at line 07 col 01 with foreground-color 2 end-display
-  accept menu-choice at line 07 col 43 with foreground-color 6 end-accept
+  accept menu-choice at line 07 col 43 with foreground-color 6 time-out ws-session-idle-timeout
+    on exception
+      display "Session timed out, closing down" at line 23 col 02 foreground-color 4 end-display
+      accept omitted at 2350 end-accept
+      perform closing-procedure
+      goback
+  end-accept
   move function upper-case(menu-choice) to menu-choice
   move "N" to menu-choice-is-okay
-  if menu-choice = "A" or "B" or "C" or "D" or "E" or "F" or "G" or "X" or "Z"
+  if menu-choice = "A" or "B" or "C" or "D" or "E" or "F" or "G" or "H" or "N" or "S" or "X" or "Z"
       move "Y" to menu-choice-is-okay
   end-if
   .
 re-accept-menu-choice.
-  display "You must enter A, B, C, D, E, F, G, X, or Z" at line 23 col 02 foreground-color 4 end-display
+  display "You must enter A, B, C, D, E, F, G, H, N, S, X, or Z" at line 23 col 02 foreground-color 4 end-display
   perform accept-menu-choice
   .
   
@@ -179,19 +379,74 @@ get-menu-pick.
   .
 
 do-the-pick.
+  perform log-menu-navigation
   evaluate menu-choice
+    when "B"
+      call "sl010" end-call
     when "C"
-      call "purchase" end-call
+      perform check-restricted-menu-access
+      if ws-restricted-ok = "Y"
+        call "pl010" using current-company-record-number end-call
+      end-if
     when "D"
-      call "stock" end-call
+      call "stock" using current-company-record-number end-call
+    when "E"
+      call "orders" end-call
+    when "F"
+      call "payroll" using current-company-record-number end-call
+    when "G"
+      call "epos" end-call
+    when "H"
+      call "recipe" end-call
+    when "N"
+      call "nutrient" end-call
+    when "S"
+      call "schedule" end-call
     when "Z"
-      call "syssetup" end-call
+      perform check-restricted-menu-access
+      if ws-restricted-ok = "Y"
+        call "syssetup" using current-user current-company-record-number end-call
+      end-if
     when other
       display  "Sorry not yet available" at line 23 col 27 with foreground-color 5 end-display
       move space to menu-choice
   end-evaluate
   .
 
+log-menu-navigation.
+  open extend menu-log-file
+  if menu-log-file-status not = zero
+    open output menu-log-file
+  end-if
+  accept ws-menu-log-timestamp from date yyyymmdd end-accept
+  move spaces to menu-log-record
+  string ws-menu-log-timestamp delimited by size
+         " "                   delimited by size
+         current-user          delimited by size
+         " CHOICE=["           delimited by size
+         menu-choice           delimited by size
+         "]"                   delimited by size
+    into menu-log-record
+  end-string
+  write menu-log-record end-write
+  close menu-log-file
+  .
+
+check-restricted-menu-access.
+  move "Y" to ws-restricted-ok
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status = zero and system-restrict-parameter-access = "Y" and not current-user-is-admin
+      move "N" to ws-restricted-ok
+      display "Access restricted to administrators" at line 23 col 02 with foreground-color 4 end-display
+      accept omitted at 2350 end-accept
+    end-if
+    close system-file
+  end-if
+  .
+
 *>--------------
 *> Date routines
 *>--------------
