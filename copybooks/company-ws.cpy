@@ -0,0 +1,9 @@
+*>---------------
+*> company-ws.cpy
+*>---------------
+*> Which system-file record (by relative record number) holds the
+*> company the current session is running under. MS.cbl sets this at
+*> logon and passes it on to the modules that need to read or update
+*> that company's system-record; a single-company installation never
+*> changes it from its default of 1.
+01  current-company-record-number  pic 999  value 1.
