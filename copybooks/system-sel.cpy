@@ -0,0 +1,10 @@
+*>--------------
+*> system-sel.cpy
+*>--------------
+select system-file assign to "SYSTEM"
+  organization is relative
+  access mode is dynamic
+  relative key is relative-record-number
+  lock mode is automatic
+  file status is file-status
+  .
