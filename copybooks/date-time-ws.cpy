@@ -19,6 +19,7 @@
 
 01  the-display-date            pic xxxx/xx/xx.
 
+01  the-check-date-input        pic x(10)   value spaces.
 01  the-check-date              pic xxxx/xx/xx.
 01  filler redefines the-check-date.
   05  the-check-year.
@@ -30,6 +31,8 @@
   05  the-check-day             pic 99.
 01  the-date-quotient           pic 9(04).
 01  the-date-remainder          pic 9(04).
+01  the-check-year-cc-lowest    pic 99      value 19.
+01  the-check-year-cc-highest   pic 99      value 21.
 
 01  the-time-is-now             pic x(08).
 
@@ -49,6 +52,8 @@
 
 01  the-time-is-valid           pic x.
 01  the-date-is-valid           pic x.
+01  system-debug-switch         pic x       value "N".
+  88  system-debug-is-on                    value "Y".
 *> }}}
 
 
