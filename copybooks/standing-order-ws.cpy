@@ -0,0 +1,12 @@
+*> Standing order {{{
+*> Shared working-storage for advancing a standing-order's next
+*> generation date by its recurrence period, used by both purchase
+*> order entry (to set the first due date) and the standing-order
+*> batch generator (to roll the date forward once a copy is made).
+01  ws-standing-order-date          pic 9(08).
+01  filler redefines ws-standing-order-date.
+  05  ws-standing-order-year       pic 9(04).
+  05  ws-standing-order-month      pic 9(02).
+  05  ws-standing-order-day        pic 9(02).
+01  ws-standing-order-period-months pic 9(02).
+*> }}}
