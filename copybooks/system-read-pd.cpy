@@ -0,0 +1,26 @@
+*>--------------------
+*> system-read-pd.cpy
+*>--------------------
+*> Shared retry-on-busy read of the company record identified by
+*> system-file-target-record-number (system-ws.cpy, default 1 for a
+*> single-company installation). The caller must already have
+*> system-file OPEN and must declare relative-record-number,
+*> file-status, and system-record the usual way (system-sel.cpy /
+*> system-fd.cpy). system-read-retry-count and system-read-retry-max
+*> also come from system-ws.cpy.
+*> A file status beginning "9" is treated as the record being busy
+*> (locked by another operator); anything else is returned to the
+*> caller as-is for normal error handling.
+read-system-record-with-retry.
+  move zero to system-read-retry-count
+  move system-file-target-record-number to relative-record-number
+  read system-file end-read
+  perform retry-system-record-read
+    until file-status(1:1) not = "9"
+       or system-read-retry-count > system-read-retry-max
+  .
+retry-system-record-read.
+  add 1 to system-read-retry-count
+  move system-file-target-record-number to relative-record-number
+  read system-file end-read
+  .
