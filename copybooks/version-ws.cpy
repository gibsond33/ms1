@@ -0,0 +1,9 @@
+*>--------------
+*> version-ws.cpy
+*>--------------
+*> Current system-record layout version. Bump the minor number for
+*> additive field changes, the major number when older system-records
+*> can no longer be read without a migration.
+01  ws-program-version.
+  05  ws-sys-record-ver-major   pic 9(02) value 1.
+  05  ws-sys-record-ver-minor   pic 9(02) value 5.
