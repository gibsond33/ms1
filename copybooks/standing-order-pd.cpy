@@ -0,0 +1,15 @@
+*> Standing order {{{
+*> Rolls ws-standing-order-date forward by ws-standing-order-period-months,
+*> carrying whole years. The day-of-month is left as-is, matching a
+*> monthly service invoice or similar recurring PO where the day just
+*> repeats each period.
+advance-standing-order-date.
+  add ws-standing-order-period-months to ws-standing-order-month
+  perform carry-standing-order-year
+    until ws-standing-order-month <= 12
+  .
+carry-standing-order-year.
+  subtract 12 from ws-standing-order-month
+  add 1 to ws-standing-order-year
+  .
+*> }}}
