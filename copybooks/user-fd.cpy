@@ -0,0 +1,17 @@
+*>--------------
+*> user-fd.cpy
+*>--------------
+fd  user-file.
+01  user-record.
+  05  user-code                 pic x(32).
+  05  user-full-name            pic x(32).
+  05  user-pass-code            pic x(16).
+  05  user-pass-salt            pic x(08).
+  05  user-pass-algorithm-version pic 9(02).
+  05  user-active-switch        pic x.
+    88  user-is-active          value "Y".
+    88  user-is-inactive        value "N".
+  05  user-role-switch          pic x.
+    88  user-is-admin           value "A".
+    88  user-is-operator        value "O".
+
