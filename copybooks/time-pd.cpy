@@ -7,8 +7,10 @@ check-time.
 *>  move purchase-time-hhmmss(1:2) to the-check-hour
 *>  move purchase-time-hhmmss(4:2) to the-check-minutes
 *>  move purchase-time-hhmmss(7:2) to the-check-seconds
-  display the-check-time at line 23 col 02 foreground-color 1 end-display
-  accept omitted end-accept
+  if system-debug-is-on
+    display the-check-time at line 23 col 02 foreground-color 1 end-display
+    accept omitted end-accept
+  end-if
   if the-check-seconds = spaces
     move zeroes to the-check-seconds
   end-if
@@ -31,10 +33,12 @@ check-time.
   if the-check-hour= 24 and the-check-minutes = zero and the-check-seconds = zero
     move "Y" to the-time-is-valid
   end-if
->>D  display " " at 2402 erase eol end-display
->>D  display "time valid=" at 2402 end-display
->>D  display the-time-is-valid at 2413 end-display
->>D  accept omitted at 2478 end-accept
->>D  display " " at 2402 erase eol end-display
+  if system-debug-is-on
+    display " " at 2402 erase eol end-display
+    display "time valid=" at 2402 end-display
+    display the-time-is-valid at 2413 end-display
+    accept omitted at 2478 end-accept
+    display " " at 2402 erase eol end-display
+  end-if
   .
 *>}}}
