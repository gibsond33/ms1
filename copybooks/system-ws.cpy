@@ -0,0 +1,49 @@
+*>--------------
+*> system-ws.cpy
+*>--------------
+*> Common working-storage switches shared by the system maintenance
+*> programs (syssetup, sysserialup).
+01  ws-system-common.
+  05  ws-system-update-switch   pic x.
+    88  ws-system-was-updated   value "Y".
+    88  ws-system-not-updated   value "N".
+  05  system-read-retry-count   pic 9(02) value zero.
+  05  system-read-retry-max     pic 9(02) value 5.
+  05  system-file-target-record-number pic 999 value 1.
+
+*> Working-storage mirror of system-record (system-fd.cpy), field for
+*> field under a ws-sr- prefix so a module can copy this to stage or
+*> snapshot a company record without re-declaring its own shape and
+*> without its field names colliding with an FD it also has open.
+01  ws-system-record.
+  05  ws-sr-version-number.
+    10  ws-sr-version-major       pic 9(02).
+    10  ws-sr-version-minor       pic 9(02).
+  05  ws-sr-company-code          pic x(08).
+  05  ws-sr-user-name             pic x(32).
+  05  ws-sr-address-1             pic x(32).
+  05  ws-sr-address-2             pic x(32).
+  05  ws-sr-address-3             pic x(32).
+  05  ws-sr-address-4             pic x(32).
+  05  ws-sr-post-code             pic x(12).
+  05  ws-sr-country-name          pic x(34).
+  05  ws-sr-date-format           pic x(01).
+  05  ws-sr-time-format           pic x(01).
+  05  ws-sr-serial-number.
+    10  ws-sr-serial-number-xx    pic xx.
+    10  ws-sr-serial-number-nnnn  pic 9(04).
+  05  ws-sr-serial-issue-date     pic 9(08).
+  05  ws-sr-serial-expiry-date    pic 9(08).
+  05  ws-sr-lines-per-page        pic 9(3).
+  05  ws-sr-pass-code             pic x(16).
+  05  ws-sr-pass-salt             pic x(08).
+  05  ws-sr-pass-algorithm-version pic 9(02).
+  05  ws-sr-user-code             pic x(32).
+  05  ws-sr-restrict-parameter-access pic x.
+  05  ws-sr-host-type             pic 9.
+  05  ws-sr-operating-system      pic 9.
+  05  ws-sr-print-spool-name      pic x(48).
+  05  ws-sr-debug-stock           pic x.
+  05  ws-sr-audit-used            pic x.
+  05  ws-sr-average-pricing       pic x.
+  05  ws-sr-highest-pricing       pic x.
