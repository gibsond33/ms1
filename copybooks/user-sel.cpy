@@ -0,0 +1,9 @@
+*>--------------
+*> user-sel.cpy
+*>--------------
+select user-file assign to "USERACCT"
+  organization is indexed
+  access mode is dynamic
+  record key is user-code
+  file status is user-file-status
+  .
