@@ -1,19 +1,19 @@
 *> Date {{{
 *> This procedure checks for a valid date.
 validate-the-date.
-*>>>D  display the-receipt-date at line 23 col 02 foreground-color 5 end-display
-*>>>D  accept omitted end-accept
-*>  if date-format-is-united-states 
-*>    unstring the-receipt-date delimited by "/" into the-check-month,the-check-day,the-check-year  end-unstring
-*>  end-if
-*>  if date-format-is-united-kingdom 
-*>    unstring the-receipt-date delimited by "/" into the-check-day,the-check-month,the-check-year  end-unstring
-*>  end-if
-*>  if date-format-is-internatioanl 
-*>    unstring the-receipt-date delimited by "/" into the-check-year,the-check-month,the-check-day  end-unstring
-*>  end-if
->>D  display the-check-date at line 23 col 02 foreground-color 5 end-display
->>D  accept omitted at line 23 col 34 end-accept
+  if date-format-is-united-states
+    unstring the-check-date-input delimited by "/" into the-check-month,the-check-day,the-check-year  end-unstring
+  end-if
+  if date-format-is-united-kingdom
+    unstring the-check-date-input delimited by "/" into the-check-day,the-check-month,the-check-year  end-unstring
+  end-if
+  if date-format-is-internatioanl
+    unstring the-check-date-input delimited by "/" into the-check-year,the-check-month,the-check-day  end-unstring
+  end-if
+  if system-debug-is-on
+    display the-check-date at line 23 col 02 foreground-color 5 end-display
+    accept omitted at line 23 col 34 end-accept
+  end-if
   move "Y" to the-date-is-valid
   perform check-year
   if the-date-is-valid = "Y"
@@ -28,64 +28,72 @@ validate-the-date.
   if the-date-is-valid = "Y"
     perform check-leap-year
   end-if
->>D  display " " at 2402 erase eol end-display
->>D  display "date valid=" at 2402 end-display
->>D  display the-date-is-valid at 2413 end-display
->>D  accept omitted end-accept
->>D  display " " at 2402 erase eol end-display
+  if system-debug-is-on
+    display " " at 2402 erase eol end-display
+    display "date valid=" at 2402 end-display
+    display the-date-is-valid at 2413 end-display
+    accept omitted end-accept
+    display " " at 2402 erase eol end-display
+  end-if
   .
-  
+
 check-year.
-  if (the-check-year-cc > 20) or (the-check-year-cc < 19)
+  if (the-check-year-cc > the-check-year-cc-highest) or (the-check-year-cc < the-check-year-cc-lowest)
     move "N" to the-date-is-valid
   end-if
   .
-  
+
 check-month.
   if (the-check-month < 1) or (the-check-month > 12)
     move "N" to the-date-is-valid
   end-if
   .
-  
+
 check-day.
   if (the-check-day < 1) or (the-check-day > 31)
     move "N" to the-date-is-valid
   end-if
   .
-  
+
 check-month-day.
-  if the-check-day = 31 and (the-check-month = 4 or 6 or 9 or 11) 
+  if the-check-day = 31 and (the-check-month = 4 or 6 or 9 or 11)
     move "N" to the-date-is-valid
   end-if
   if the-check-day > 29 and the-check-month = 2
     move "N" to the-date-is-valid
   end-if
   .
-  
+
 check-leap-year.
   if the-check-month = 2 and the-check-day = 29
     divide the-check-year by 400 giving the-date-quotient remainder the-date-remainder end-divide
->>D    display " " at 2402 erase eol end-display
->>D    display "date 400 remainder=" at 2402 end-display
->>D    display the-date-remainder at 2413 end-display
->>D  accept omitted at 2478 end-accept
+    if system-debug-is-on
+      display " " at 2402 erase eol end-display
+      display "date 400 remainder=" at 2402 end-display
+      display the-date-remainder at 2413 end-display
+      accept omitted at 2478 end-accept
+    end-if
     if the-date-remainder = zero
       move "N" to the-date-is-valid
     else
       divide the-check-year by 100 giving the-date-quotient remainder the-date-remainder end-divide
->>D      display " " at 2402 erase eol end-display
->>D      display "date 100 remainder=" at 2402 end-display
->>D      display the-date-remainder at 2413 end-display
->>D  accept omitted at 2478 end-accept
-      if the-date-remainder = zero 
+      if system-debug-is-on
+        display " " at 2402 erase eol end-display
+        display "date 100 remainder=" at 2402 end-display
+        display the-date-remainder at 2413 end-display
+        accept omitted at 2478 end-accept
+      end-if
+      if the-date-remainder = zero
         move "N" to the-date-is-valid
       else
         divide the-check-year by 4 giving the-date-quotient remainder the-date-remainder end-divide
->>D        display " " at 2402 erase eol end-display
->>D        display "date 4 remainder=" at 2402 end-display
->>D        display the-date-remainder at 2413 end-display
->>D  accept omitted at 2478 end-accept
-        if the-date-remainder equals zero
+        if system-debug-is-on
+          display " " at 2402 erase eol end-display
+          display "date 4 remainder=" at 2402 end-display
+          display the-date-remainder at 2413 end-display
+          accept omitted at 2478 end-accept
+        end-if
+        if the-date-remainder = zero
           move "Y" to the-date-is-valid
         else
           move "N" to the-date-is-valid
