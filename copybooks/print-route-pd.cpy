@@ -0,0 +1,22 @@
+*>-------------------
+*> print-route-pd.cpy
+*>-------------------
+*> Shared print routing, callable from any report that has just
+*> closed its output file and wants it sent to the printer named in
+*> system-print-spool-name. The caller must have read system-file
+*> this run (system-print-spool-name populated), must declare
+*> print-route-file-name/print-route-command (print-route-ws.cpy),
+*> and must move the OS name of the report file it just closed into
+*> print-route-file-name before performing route-report-to-printer.
+route-report-to-printer.
+  if system-print-spool-name not = spaces
+    move spaces to print-route-command
+    string "lp -d "                              delimited by size
+           function trim(system-print-spool-name) delimited by size
+           " "                                     delimited by size
+           function trim(print-route-file-name)    delimited by size
+      into print-route-command
+    end-string
+    call "SYSTEM" using print-route-command end-call
+  end-if
+  .
