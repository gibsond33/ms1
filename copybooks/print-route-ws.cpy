@@ -0,0 +1,7 @@
+*>-------------------
+*> print-route-ws.cpy
+*>-------------------
+*> Working-storage for the shared print-routing paragraph in
+*> print-route-pd.cpy.
+01  print-route-file-name   pic x(48)  value spaces.
+01  print-route-command     pic x(160) value spaces.
