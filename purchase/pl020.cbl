@@ -0,0 +1,235 @@
+      >> source format is free
+program-id. pl020.
+*> Standing purchase order generator. Meant to be queued on the batch
+*> scheduler (schedule.cbl calls its job-program-name with no
+*> parameters, so this program takes none either): scans the purchase
+*> order file for standing-order lines whose next generation date has
+*> come round, writes a fresh PO carrying the same vendor/ship-to/item
+*> lines, and rolls the standing order's own next generation date
+*> forward by its recurrence period so it fires again next period.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select vendor-file assign to "VENDOR"
+    organization is indexed
+    access mode is dynamic
+    record key is vendor-code
+    file status is vendor-file-status
+    .
+  select po-file assign to "PURCHORD"
+    organization is indexed
+    access mode is dynamic
+    record key is po-key
+    file status is po-file-status
+    .
+  select gr-file assign to "GOODSRECV"
+    organization is line sequential
+    access mode is sequential
+    file status is gr-file-status
+    .
+  select invoice-file assign to "PURCHINV"
+    organization is indexed
+    access mode is dynamic
+    record key is invoice-key
+    file status is invoice-file-status
+    .
+  select gl-interface-file assign to "GLINTERFACE"
+    organization is line sequential
+    access mode is sequential
+    file status is gl-file-status
+    .
+data division.
+file section.
+copy "pl010.cpy".
+working-storage section.
+01  program-name              pic x(15) value "pl020".
+
+01  vendor-file-status        pic xx.
+01  po-file-status            pic xx.
+01  gr-file-status            pic xx.
+01  invoice-file-status       pic xx.
+01  gl-file-status            pic xx.
+
+01  ws-today                  pic 9(08).
+01  ws-next-po-number         pic 9(08).
+01  ws-standing-master-po-number pic 9(08).
+01  ws-standing-master-period pic 9(02).
+01  ws-last-po-key.
+  05  ws-last-po-number       pic 9(08).
+  05  ws-last-po-line-number  pic 9(03).
+
+01  ws-vendor-spend-limit     pic 9(09)v99.
+01  ws-po-running-total       pic 9(09)v99.
+01  ws-po-line-amount         pic 9(09)v99.
+
+copy "standing-order-ws.cpy".
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  accept ws-today from date yyyymmdd end-accept
+  perform initialize-next-po-number
+  perform generate-due-standing-orders
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  open i-o po-file
+  open input vendor-file
+  .
+closing-procedure.
+  close po-file
+  close vendor-file
+  display "Standing order generation complete" end-display
+  .
+
+*>-----------------------------------------------
+*> Establish the next PO number once, up front, so
+*> generating several standing orders in one run
+*> doesn't need to re-scan the file for each one.
+*>-----------------------------------------------
+initialize-next-po-number.
+  move zero to ws-next-po-number
+  move high-values to po-key
+  start po-file key less than po-key
+    invalid key
+      move zero to ws-next-po-number
+    not invalid key
+      read po-file previous record
+        at end
+          move zero to ws-next-po-number
+        not at end
+          move po-number to ws-next-po-number
+      end-read
+  end-start
+  add 1 to ws-next-po-number
+  .
+
+*>-----------------------------------------------
+*> Walk every PO line looking for a due standing order.
+*>-----------------------------------------------
+generate-due-standing-orders.
+  move low-values to po-key
+  start po-file key not less than po-key
+    invalid key
+      exit paragraph
+  end-start
+
+  perform process-next-po-line
+    until po-file-status not = zero
+  .
+process-next-po-line.
+  read po-file next record
+    at end
+      move "10" to po-file-status
+      exit paragraph
+  end-read
+
+  move po-key to ws-last-po-key
+
+  if po-line-number = 1 and po-is-standing and po-standing-next-gen-date <= ws-today
+    perform copy-standing-po-to-new-po
+    *> copy-standing-po-to-new-po does keyed reads/writes of its own that
+    *> move the file position around, so re-establish the sequential scan
+    *> from just past the last line we evaluated before continuing.
+    move ws-last-po-key to po-key
+    start po-file key greater than po-key
+      invalid key
+        move "10" to po-file-status
+    end-start
+  end-if
+  .
+
+*>-----------------------------------------------
+*> Duplicate every line of the due standing order under the next
+*> PO number, then roll the standing order's own next-due date on.
+*>-----------------------------------------------
+copy-standing-po-to-new-po.
+  move po-number to ws-standing-master-po-number
+  move po-standing-period-months to ws-standing-master-period
+
+  move po-vendor-code to vendor-code
+  move zero to ws-vendor-spend-limit
+  read vendor-file key is vendor-code
+    invalid key
+      continue
+    not invalid key
+      move vendor-spend-limit to ws-vendor-spend-limit
+  end-read
+  move zero to ws-po-running-total
+
+  perform copy-one-standing-po-line
+    until po-file-status not = zero
+       or po-number not = ws-standing-master-po-number
+
+  add 1 to ws-next-po-number
+  perform advance-standing-order-master-date
+  .
+copy-one-standing-po-line.
+  *> po-record currently holds a line of the master PO to duplicate -
+  *> its vendor/ship-to/item/quantity/cost fields are left untouched,
+  *> only the key and the per-run fields below change.
+  move ws-next-po-number to po-number
+  move ws-today to po-order-date
+  move ws-today to po-promised-date
+  set po-line-is-open to true
+  set po-not-standing to true
+  move zero to po-standing-period-months
+  move zero to po-standing-next-gen-date
+  move spaces to po-override-code
+  move zero to po-quantity-received
+  move zero to po-actual-receipt-date
+
+  compute ws-po-line-amount rounded = po-quantity * po-unit-cost
+  add ws-po-line-amount to ws-po-running-total
+
+  if ws-vendor-spend-limit > zero and ws-po-running-total > ws-vendor-spend-limit
+    display "Standing order line for PO " ws-standing-master-po-number
+      " skipped, exceeds vendor spend limit, needs supervisor approval"
+      end-display
+    subtract ws-po-line-amount from ws-po-running-total
+  else
+    write po-record
+      invalid key
+        display "Standing order line write failed"
+    end-write
+  end-if
+
+  read po-file next record
+    at end
+      move "10" to po-file-status
+  end-read
+  .
+
+*>-----------------------------------------------
+*> Roll the master standing order's own next generation date forward
+*> by its recurrence period so it comes due again next period.
+*>-----------------------------------------------
+advance-standing-order-master-date.
+  move ws-standing-master-po-number to po-number
+  move 1 to po-line-number
+  read po-file key is po-key
+    invalid key
+      continue
+    not invalid key
+      move po-standing-next-gen-date to ws-standing-order-date
+      move ws-standing-master-period to ws-standing-order-period-months
+      perform advance-standing-order-date
+      move ws-standing-order-date to po-standing-next-gen-date
+      rewrite po-record
+        invalid key
+          continue
+      end-rewrite
+  end-read
+  .
+
+copy "standing-order-pd.cpy".
+end program pl020.
