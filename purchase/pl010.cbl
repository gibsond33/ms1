@@ -1,6 +1,7 @@
       >> source format is free
 program-id. pl010.
-*> This program maintains the purchase record.
+*> This program maintains the purchase record - the vendor master
+*> file for the Purchase Ledger, with add/change/inquire screens.
 options.
   default rounded mode is nearest-even *> use banker's
   entry-convention is cobol
@@ -10,13 +11,232 @@ source-computer. Linux.
 object-computer. Linux.
 input-output section.
 file-control.
+  select vendor-file assign to "VENDOR"
+    organization is indexed
+    access mode is dynamic
+    record key is vendor-code
+    file status is vendor-file-status
+    .
+  select po-file assign to "PURCHORD"
+    organization is indexed
+    access mode is dynamic
+    record key is po-key
+    file status is po-file-status
+    .
+  select gr-file assign to "GOODSRECV"
+    organization is line sequential
+    access mode is sequential
+    file status is gr-file-status
+    .
+  select invoice-file assign to "PURCHINV"
+    organization is indexed
+    access mode is dynamic
+    record key is invoice-key
+    file status is invoice-file-status
+    .
+  select agedcred-file assign to "AGEDCRED"
+    organization is line sequential
+    access mode is sequential
+    file status is agedcred-file-status
+    .
+  select eft-file assign to "EFTPAY"
+    organization is line sequential
+    access mode is sequential
+    file status is eft-file-status
+    .
+  select remit-file assign to "REMIT"
+    organization is line sequential
+    access mode is sequential
+    file status is remit-file-status
+    .
+  select tax1099-file assign to "TAX1099"
+    organization is line sequential
+    access mode is sequential
+    file status is tax1099-file-status
+    .
+  select vendorperf-file assign to "VENDORPERF"
+    organization is line sequential
+    access mode is sequential
+    file status is vendorperf-file-status
+    .
+  select payrun-checkpoint-file assign to "PSCHKPT"
+    organization is line sequential
+    access mode is sequential
+    file status is payrun-checkpoint-file-status
+    .
+  select gl-interface-file assign to "GLINTERFACE"
+    organization is line sequential
+    access mode is sequential
+    file status is gl-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+  copy "user-sel.cpy".
+copy "system-sel.cpy".
 data division.
 file section.
+copy "pl010.cpy".
+copy "stock.cpy".
+copy "system-fd.cpy".
+copy "user-fd.cpy".
+fd  agedcred-file.
+01  agedcred-record             pic x(80).
+fd  eft-file.
+01  eft-record                  pic x(80).
+fd  remit-file.
+01  remit-record                 pic x(80).
+fd  tax1099-file.
+01  tax1099-record               pic x(80).
+fd  vendorperf-file.
+01  vendorperf-record             pic x(80).
+fd  payrun-checkpoint-file.
+01  payrun-checkpoint-record     pic x(40).
 working-storage section.
-01  program-name     pic x(15) value "pl010 (1.00.00)".
+01  program-name              pic x(15) value "pl010 (1.00.00)".
 
-procedure division.
+01  vendor-file-status        pic xx.
+01  po-file-status            pic xx.
+01  gr-file-status            pic xx.
+01  invoice-file-status       pic xx.
+01  agedcred-file-status      pic xx.
+01  eft-file-status           pic xx.
+01  remit-file-status         pic xx.
+01  tax1099-file-status       pic xx.
+01  vendorperf-file-status    pic xx.
+01  payrun-checkpoint-file-status pic xx.
+01  ws-checkpoint-vendor-code pic x(06) value spaces.
+01  ws-checkpoint-payment-total pic 9(09)v99 value zero.
+01  gl-file-status             pic xx.
+01  item-file-status           pic xx.
+01  user-file-status           pic xx.
+01  ws-gr-old-value            pic 9(09)v999.
+01  ws-gr-new-value            pic 9(09)v999.
+01  relative-record-number    pic 999.
+01  file-status               pic xx.
+copy "print-route-ws.cpy".
+copy "company-ws.cpy".
+copy "standing-order-ws.cpy".
+copy "date-time-ws.cpy".
+
+01  ws-promised-date-build     pic x(08).
+
+01  pl-choice                 pic x.
+  88  pl-choice-is-valid      values "A" "C" "I" "P" "R" "V" "G" "M" "T" "D" "F" "X".
+
+01  ws-vendor-has-open-items  pic x.
+
+01  ws-duplicate-vendor-found pic x.
+01  ws-duplicate-vendor-code  pic x(06).
+01  ws-vendor-compare-name    pic x(32).
+01  ws-scan-vendor-name       pic x(32).
+01  ws-saved-vendor-record.
+  05  ws-saved-vendor-code             pic x(06).
+  05  ws-saved-vendor-name             pic x(32).
+  05  ws-saved-vendor-address-1        pic x(32).
+  05  ws-saved-vendor-address-2        pic x(32).
+  05  ws-saved-vendor-address-3        pic x(32).
+  05  ws-saved-vendor-post-code        pic x(12).
+  05  ws-saved-vendor-country          pic x(34).
+  05  ws-saved-vendor-payment-terms    pic 9(03).
+  05  ws-saved-vendor-ytd-purchases    pic 9(09)v99 comp-3.
+  05  ws-saved-vendor-bank-account.
+    10  ws-saved-vendor-bank-sort-code pic x(08).
+    10  ws-saved-vendor-bank-acct-num  pic x(17).
+  05  ws-saved-vendor-tax-id           pic x(11).
+  05  ws-saved-vendor-1099-switch      pic x.
+  05  ws-saved-vendor-currency-code    pic x(03).
+  05  ws-saved-vendor-active-switch    pic x.
+
+01  ws-standing-order-switch  pic x.
+
+01  ws-perf-on-time-pct       pic 9(03).
+
+*> Vendor performance is accumulated in a single pass over po-file
+*> into this vendor-keyed table, then printed with a single pass
+*> over vendor-file, rather than rescanning po-file once per vendor.
+01  ws-perf-table.
+  05  ws-perf-entry           occurs 500 times indexed by ws-perf-idx.
+    10  ws-perf-vendor-code     pic x(06).
+    10  ws-perf-total-lines     pic 9(05).
+    10  ws-perf-on-time-lines   pic 9(05).
+    10  ws-perf-late-lines      pic 9(05).
+01  ws-perf-table-count       pic 9(05) value zero.
+01  ws-perf-found-switch      pic x.
+  88  perf-vendor-found       value "Y".
+  88  perf-vendor-not-found   value "N".
+
+01  ws-po-running-total       pic 9(09)v99.
+01  ws-po-line-amount         pic 9(09)v99.
+01  ws-override-approved      pic x.
+  88  override-was-approved   value "Y".
+01  ws-override-user-code     pic x(32).
+01  ws-override-pass-code     pic x(16).
+
+01  ws-user-credentials.
+  05  encode-switch   pic x.
+    88  pass                  value "P".
+    88  user                  value "N".
+  05  pass-code       pic x(16).
+  05  user-name       pic x(32).
+  05  pass-salt       pic x(08).
+  05  pass-algorithm-version pic 9(02).
+
+01  ws-input-amount           pic 9(09)v99.
+01  ws-input-buf              pic x(11).
+01  ws-save-vendor-name          pic x(32).
+01  ws-save-vendor-address-1     pic x(32).
+01  ws-save-vendor-address-2     pic x(32).
+01  ws-save-vendor-post-code     pic x(12).
+01  ws-save-vendor-country       pic x(34).
+01  ws-save-vendor-payment-terms pic 9(03).
+01  ws-save-vendor-bank-sort-code pic x(08).
+01  ws-save-vendor-bank-acct-num  pic x(17).
+01  ws-save-vendor-tax-id         pic x(11).
+01  ws-save-vendor-1099-switch    pic x.
+01  ws-save-vendor-currency-code  pic x(03).
+01  ws-save-vendor-spend-limit    pic 9(09)v99.
+01  ws-next-po-number         pic 9(08).
+01  ws-input-line             pic 9(03).
+01  ws-more-lines             pic x.
+  88  more-lines              value "Y".
+  88  no-more-lines           value "N".
+
+01  ws-gr-po-number           pic 9(08).
+01  ws-gr-po-line-number      pic 9(03).
+01  ws-gr-qty-received        pic 9(07)v999.
+01  ws-gr-outstanding-qty     pic 9(07)v999.
+
+01  ws-inv-number             pic x(15).
+01  ws-inv-vendor-code        pic x(06).
+01  ws-inv-line-number        pic 9(03).
+
+01  ws-today                  pic 9(08).
+01  ws-days-old               pic s9(05).
+01  ws-vendor-aging.
+  05  ws-current-bucket       pic 9(09)v99.
+  05  ws-days-30-bucket       pic 9(09)v99.
+  05  ws-days-60-bucket       pic 9(09)v99.
+  05  ws-days-90-bucket       pic 9(09)v99.
+  05  ws-vendor-total         pic 9(09)v99.
+
+01  ws-due-date               pic 9(08).
+01  ws-payment-total          pic 9(09)v99.
+01  ws-eft-run-date           pic 9(08).
+01  ws-amount-display         pic 9(09)v99.
+
+01  ws-1099-year               pic 9(04).
+01  ws-vendor-1099-total       pic 9(09)v99.
+
+linkage section.
+01  ws-passed-company-record-number pic 999.
+
+procedure division using ws-passed-company-record-number.
 program-begin.
+  move ws-passed-company-record-number to current-company-record-number
   perform opening-procedure
   perform main-process
   perform closing-procedure
@@ -32,8 +252,1342 @@ opening-procedure.
   set environment "COB_SCREEN_ESC" to "Y"
   *> We also set the program to not wait for user action.
 *> set environment "COB_EXIT_WAIT" to "N"
+  open i-o vendor-file
+  if vendor-file-status = "35"
+    open output vendor-file
+    close vendor-file
+    open i-o vendor-file
+  end-if
+  open i-o po-file
+  if po-file-status = "35"
+    open output po-file
+    close po-file
+    open i-o po-file
+  end-if
+  open extend gr-file
+  if gr-file-status not = zero
+    open output gr-file
+  end-if
+  open i-o invoice-file
+  if invoice-file-status = "35"
+    open output invoice-file
+    close invoice-file
+    open i-o invoice-file
+  end-if
+  open extend gl-interface-file
+  if gl-file-status not = zero
+    open output gl-interface-file
+  end-if
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
   .
 closing-procedure.
+  close vendor-file
+  close po-file
+  close gr-file
+  close invoice-file
+  close gl-interface-file
+  close item-file
+  .
 main-process.
+  perform display-pl-menu
+  perform accept-pl-choice
+  perform do-pl-pick
+    until pl-choice = "X"
+  .
+display-pl-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Purchase Ledger" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add Vendor"      at line 05 col 04 foreground-color 2 end-display
+  display "(C) Change Vendor"   at line 06 col 04 foreground-color 2 end-display
+  display "(I) Inquire Vendor"  at line 07 col 04 foreground-color 2 end-display
+  display "(P) Enter Purchase Order" at line 08 col 04 foreground-color 2 end-display
+  display "(R) Enter Goods Received" at line 09 col 04 foreground-color 2 end-display
+  display "(V) Enter Vendor Invoice" at line 10 col 04 foreground-color 2 end-display
+  display "(G) Print Aged Creditors" at line 11 col 04 foreground-color 2 end-display
+  display "(M) Run Payment Selection" at line 12 col 04 foreground-color 2 end-display
+  display "(T) Print 1099 Report"    at line 13 col 04 foreground-color 2 end-display
+  display "(D) Deactivate Vendor"    at line 14 col 04 foreground-color 2 end-display
+  display "(F) Vendor Performance Report" at line 15 col 04 foreground-color 2 end-display
+  display "(X) Exit"            at line 16 col 04 foreground-color 2 end-display
+  .
+accept-pl-choice.
+  display "Select option :- [ ]" at line 17 col 04 foreground-color 2 end-display
+  accept pl-choice at line 17 col 20 with foreground-color 6 end-accept
+  move function upper-case(pl-choice) to pl-choice
+  if not pl-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-pl-choice
+  end-if
+  .
+do-pl-pick.
+  evaluate pl-choice
+    when "A"
+      perform add-vendor
+    when "C"
+      perform change-vendor
+    when "I"
+      perform inquire-vendor
+    when "P"
+      perform enter-purchase-order
+    when "R"
+      perform enter-goods-received
+    when "V"
+      perform enter-vendor-invoice
+    when "G"
+      perform print-aged-creditors
+    when "M"
+      perform run-payment-selection
+    when "T"
+      perform print-1099-report
+    when "D"
+      perform deactivate-vendor
+    when "F"
+      perform print-vendor-performance-report
+    when "X"
+      continue
+  end-evaluate
+  if pl-choice not = "X"
+    perform display-pl-menu
+    perform accept-pl-choice
+  end-if
+  .
+
+*>--------------
+*> Vendor master
+*>--------------
+add-vendor.
+  initialize vendor-record
+  display "Add Vendor" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept vendor-code at line 06 col 17 with foreground-color 6 end-accept
+  read vendor-file key is vendor-code
+    invalid key
+      continue
+    not invalid key
+      display "Vendor already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform accept-vendor-fields
+  perform check-duplicate-vendor-name
+  move "Y" to vendor-active-switch
+  write vendor-record
+    invalid key
+      display "Write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+  .
+check-duplicate-vendor-name.
+  move "N" to ws-duplicate-vendor-found
+  move function upper-case(function trim(vendor-name)) to ws-vendor-compare-name
+  move vendor-record to ws-saved-vendor-record
+
+  move low-values to vendor-code
+  start vendor-file key not less than vendor-code
+    invalid key
+      move ws-saved-vendor-record to vendor-record
+      exit paragraph
+  end-start
+
+  perform scan-one-vendor-for-duplicate-name
+    until vendor-file-status not = zero
+
+  move ws-saved-vendor-record to vendor-record
+
+  if ws-duplicate-vendor-found = "Y"
+    display "Warning: possible duplicate of vendor " ws-duplicate-vendor-code
+      at line 23 col 02 foreground-color 4 end-display
+    accept omitted end-accept
+  end-if
+  .
+scan-one-vendor-for-duplicate-name.
+  read vendor-file next record
+    at end
+      move "10" to vendor-file-status
+      exit paragraph
+  end-read
+
+  if vendor-code not = ws-saved-vendor-code
+    move function upper-case(function trim(vendor-name)) to ws-scan-vendor-name
+    if ws-scan-vendor-name = ws-vendor-compare-name
+      move "Y" to ws-duplicate-vendor-found
+      move vendor-code to ws-duplicate-vendor-code
+    end-if
+  end-if
+  .
+change-vendor.
+  display "Change Vendor" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept vendor-code at line 06 col 17 with foreground-color 6 end-accept
+  read vendor-file key is vendor-code
+    invalid key
+      display "Vendor not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-vendor-fields
+  perform accept-vendor-fields
+  rewrite vendor-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  .
+inquire-vendor.
+  display "Inquire Vendor" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept vendor-code at line 06 col 17 with foreground-color 6 end-accept
+  read vendor-file key is vendor-code
+    invalid key
+      display "Vendor not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-vendor-fields
+  accept omitted end-accept
+  .
+
+*>-----------------------------------------
+*> Vendor deactivation
+*>-----------------------------------------
+deactivate-vendor.
+  display "Deactivate Vendor" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept vendor-code at line 06 col 17 with foreground-color 6 end-accept
+  read vendor-file key is vendor-code
+    invalid key
+      display "Vendor not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  if vendor-is-inactive
+    display "Vendor is already inactive" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  move "N" to ws-vendor-has-open-items
+  perform check-vendor-open-purchase-orders
+  perform check-vendor-unpaid-invoices
+
+  if ws-vendor-has-open-items = "Y"
+    display "Cannot deactivate: vendor has open POs or unpaid invoices" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  set vendor-is-inactive to true
+  rewrite vendor-record
+    invalid key
+      display "Vendor update failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  display "Vendor deactivated" at line 20 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+check-vendor-open-purchase-orders.
+  move low-values to po-key
+  start po-file key not less than po-key
+    invalid key
+      exit paragraph
+  end-start
+
+  perform check-one-po-for-vendor
+    until po-file-status not = zero
+  .
+check-one-po-for-vendor.
+  read po-file next record
+    at end
+      move "10" to po-file-status
+      exit paragraph
+  end-read
+
+  if po-vendor-code = vendor-code and not po-line-is-closed
+    move "Y" to ws-vendor-has-open-items
+  end-if
+  .
+check-vendor-unpaid-invoices.
+  move vendor-code to invoice-vendor-code
+  move low-values to invoice-number invoice-line-number
+  start invoice-file key not less than invoice-key
+    invalid key
+      exit paragraph
+  end-start
+
+  perform check-one-invoice-for-vendor
+    until invoice-file-status not = zero
+       or invoice-vendor-code not = vendor-code
+  .
+check-one-invoice-for-vendor.
+  read invoice-file next record
+    at end
+      move "10" to invoice-file-status
+      exit paragraph
+  end-read
+
+  if invoice-vendor-code = vendor-code and not invoice-is-paid
+    move "Y" to ws-vendor-has-open-items
+  end-if
+  .
+
+show-vendor-fields.
+  display "Name:        [                                ]" at line 07 col 04 foreground-color 2 end-display
+  display vendor-name at line 07 col 19 foreground-color 3 end-display
+  display "Address 1:   [                                ]" at line 08 col 04 foreground-color 2 end-display
+  display vendor-address-1 at line 08 col 19 foreground-color 3 end-display
+  display "Address 2:   [                                ]" at line 09 col 04 foreground-color 2 end-display
+  display vendor-address-2 at line 09 col 19 foreground-color 3 end-display
+  display "Post Code:   [           ]" at line 10 col 04 foreground-color 2 end-display
+  display vendor-post-code at line 10 col 19 foreground-color 3 end-display
+  display "Country:     [                                ]" at line 11 col 04 foreground-color 2 end-display
+  display vendor-country at line 11 col 19 foreground-color 3 end-display
+  display "Terms(days): [   ]" at line 12 col 04 foreground-color 2 end-display
+  display vendor-payment-terms at line 12 col 19 foreground-color 3 end-display
+  display "YTD Purchases:[             ]" at line 13 col 04 foreground-color 2 end-display
+  display vendor-ytd-purchases at line 13 col 19 foreground-color 3 end-display
+  display "Bank Sort Code:[        ]" at line 14 col 04 foreground-color 2 end-display
+  display vendor-bank-sort-code at line 14 col 19 foreground-color 3 end-display
+  display "Bank Account:  [                 ]" at line 15 col 04 foreground-color 2 end-display
+  display vendor-bank-acct-num at line 15 col 19 foreground-color 3 end-display
+  display "Tax ID:        [           ]" at line 16 col 04 foreground-color 2 end-display
+  display vendor-tax-id at line 16 col 19 foreground-color 3 end-display
+  display "1099 Vendor(Y/N):[ ]" at line 17 col 04 foreground-color 2 end-display
+  display vendor-1099-switch at line 17 col 22 foreground-color 3 end-display
+  display "Currency:      [   ]" at line 18 col 04 foreground-color 2 end-display
+  display vendor-currency-code at line 18 col 19 foreground-color 3 end-display
+  display "Spend Limit: [             ]" at line 19 col 04 foreground-color 2 end-display
+  display vendor-spend-limit at line 19 col 19 foreground-color 3 end-display
+  .
+accept-vendor-fields.
+  move vendor-name to ws-save-vendor-name
+  accept vendor-name at line 07 col 19 with foreground-color 6 end-accept
+  if vendor-name = spaces
+    move ws-save-vendor-name to vendor-name
+  end-if
+
+  move vendor-address-1 to ws-save-vendor-address-1
+  accept vendor-address-1 at line 08 col 19 with foreground-color 6 end-accept
+  if vendor-address-1 = spaces
+    move ws-save-vendor-address-1 to vendor-address-1
+  end-if
+
+  move vendor-address-2 to ws-save-vendor-address-2
+  accept vendor-address-2 at line 09 col 19 with foreground-color 6 end-accept
+  if vendor-address-2 = spaces
+    move ws-save-vendor-address-2 to vendor-address-2
+  end-if
+
+  move vendor-post-code to ws-save-vendor-post-code
+  accept vendor-post-code at line 10 col 19 with foreground-color 6 end-accept
+  if vendor-post-code = spaces
+    move ws-save-vendor-post-code to vendor-post-code
+  end-if
+
+  move vendor-country to ws-save-vendor-country
+  accept vendor-country at line 11 col 19 with foreground-color 6 end-accept
+  if vendor-country = spaces
+    move ws-save-vendor-country to vendor-country
+  end-if
+
+  move vendor-payment-terms to ws-save-vendor-payment-terms
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 12 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-vendor-payment-terms to vendor-payment-terms
+  else
+    move function numval(ws-input-buf) to vendor-payment-terms
+  end-if
+
+  move vendor-bank-sort-code to ws-save-vendor-bank-sort-code
+  accept vendor-bank-sort-code at line 14 col 19 with foreground-color 6 end-accept
+  if vendor-bank-sort-code = spaces
+    move ws-save-vendor-bank-sort-code to vendor-bank-sort-code
+  end-if
+
+  move vendor-bank-acct-num to ws-save-vendor-bank-acct-num
+  accept vendor-bank-acct-num at line 15 col 19 with foreground-color 6 end-accept
+  if vendor-bank-acct-num = spaces
+    move ws-save-vendor-bank-acct-num to vendor-bank-acct-num
+  end-if
+
+  move vendor-tax-id to ws-save-vendor-tax-id
+  accept vendor-tax-id at line 16 col 19 with foreground-color 6 end-accept
+  if vendor-tax-id = spaces
+    move ws-save-vendor-tax-id to vendor-tax-id
+  end-if
+
+  move vendor-1099-switch to ws-save-vendor-1099-switch
+  accept vendor-1099-switch at line 17 col 22 with foreground-color 6 end-accept
+  if vendor-1099-switch = space
+    move ws-save-vendor-1099-switch to vendor-1099-switch
+  else
+    move function upper-case(vendor-1099-switch) to vendor-1099-switch
+  end-if
+
+  move vendor-currency-code to ws-save-vendor-currency-code
+  accept vendor-currency-code at line 18 col 19 with foreground-color 6 end-accept
+  if vendor-currency-code = spaces
+    if ws-save-vendor-currency-code = spaces
+      move "USD" to vendor-currency-code
+    else
+      move ws-save-vendor-currency-code to vendor-currency-code
+    end-if
+  else
+    move function upper-case(vendor-currency-code) to vendor-currency-code
+  end-if
+
+  move vendor-spend-limit to ws-save-vendor-spend-limit
+  display "Spend Limit: [             ]" at line 19 col 04 foreground-color 2 end-display
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 19 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-vendor-spend-limit to vendor-spend-limit
+  else
+    move function numval(ws-input-buf) to vendor-spend-limit
+  end-if
+  .
+
+*>--------------------
+*> Purchase order entry
+*>--------------------
+enter-purchase-order.
+  display "Enter Purchase Order" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:[      ]" at line 06 col 04 foreground-color 2 end-display
+  accept vendor-code at line 06 col 17 with foreground-color 6 end-accept
+  read vendor-file key is vendor-code
+    invalid key
+      display "Vendor not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  perform load-date-format-switch
+  perform get-next-po-number
+  move zero to ws-po-running-total
+  display "Purchase Order Number: " ws-next-po-number at line 07 col 04 foreground-color 2 end-display
+
+  display "Ship To Name:   [                                ]" at line 08 col 04 foreground-color 2 end-display
+  accept po-ship-to-name at line 08 col 21 with foreground-color 6 end-accept
+  display "Ship To Address:[                                ]" at line 09 col 04 foreground-color 2 end-display
+  accept po-ship-to-address at line 09 col 21 with foreground-color 6 end-accept
+
+  display "Standing Order? (Y/N):[ ] Recurs Every (months):[  ]" at line 10 col 04 foreground-color 2 end-display
+  move "N" to ws-standing-order-switch
+  accept ws-standing-order-switch at line 10 col 27 with foreground-color 6 end-accept
+  move function upper-case(ws-standing-order-switch) to ws-standing-order-switch
+  if ws-standing-order-switch = "Y"
+    move zero to ws-standing-order-period-months
+    accept ws-standing-order-period-months at line 10 col 58 with foreground-color 6 end-accept
+  else
+    move zero to ws-standing-order-period-months
+  end-if
+
+  move 1 to ws-input-line
+  set more-lines to true
+  perform enter-po-line
+    until no-more-lines
+  .
+enter-po-line.
+  move ws-next-po-number to po-number
+  move ws-input-line to po-line-number
+  move vendor-code to po-vendor-code
+  accept po-order-date from date yyyymmdd end-accept
+
+  display "Item Code:[          ]" at line 11 col 04 foreground-color 2 end-display
+  accept po-item-code at line 11 col 15 with foreground-color 6 end-accept
+
+  display "Quantity: [           ]" at line 12 col 04 foreground-color 2 end-display
+  move zero to po-quantity
+  accept po-quantity at line 12 col 15 with foreground-color 6 end-accept
+
+  display "Unit Cost:[           ]" at line 13 col 04 foreground-color 2 end-display
+  move zero to po-unit-cost
+  accept po-unit-cost at line 13 col 15 with foreground-color 6 end-accept
+
+  move vendor-currency-code to po-currency-code
+  display "Currency:      [   ]" at line 14 col 04 foreground-color 2 end-display
+  display po-currency-code at line 14 col 19 foreground-color 3 end-display
+  display "Exchange Rate to base:[         ]" at line 15 col 04 foreground-color 2 end-display
+  move 1 to po-exchange-rate
+  accept po-exchange-rate at line 15 col 27 with foreground-color 6 end-accept
+
+  move po-order-date to po-promised-date
+  evaluate true
+    when date-format-is-united-kingdom
+      display "Promised Date (DD/MM/CCYY):[          ]" at line 16 col 04 foreground-color 2 end-display
+    when date-format-is-united-states
+      display "Promised Date (MM/DD/CCYY):[          ]" at line 16 col 04 foreground-color 2 end-display
+    when other
+      display "Promised Date (CCYY/MM/DD):[          ]" at line 16 col 04 foreground-color 2 end-display
+  end-evaluate
+  move spaces to the-check-date-input
+  accept the-check-date-input at line 16 col 32 with foreground-color 6 end-accept
+  if the-check-date-input not = spaces
+    perform validate-the-date
+    if the-date-is-valid = "Y"
+      string the-check-year    delimited by size
+             the-check-month   delimited by size
+             the-check-day     delimited by size
+        into ws-promised-date-build
+      end-string
+      move ws-promised-date-build to po-promised-date
+    else
+      display "Invalid promised date, using order date instead" at line 23 col 02 foreground-color 4 end-display
+    end-if
+  end-if
+
+  set po-line-is-open to true
+
+  if ws-standing-order-switch = "Y"
+    set po-is-standing to true
+    move ws-standing-order-period-months to po-standing-period-months
+    move po-order-date to ws-standing-order-date
+    perform advance-standing-order-date
+    move ws-standing-order-date to po-standing-next-gen-date
+  else
+    set po-not-standing to true
+    move zero to po-standing-period-months
+    move zero to po-standing-next-gen-date
+  end-if
+
+  compute ws-po-line-amount rounded = po-quantity * po-unit-cost
+  add ws-po-line-amount to ws-po-running-total
+  move spaces to po-override-code
+  move "Y" to ws-override-approved
+
+  if vendor-spend-limit > zero and ws-po-running-total > vendor-spend-limit
+    perform get-supervisor-override
+    if not override-was-approved
+      display "Line exceeds vendor spend limit, not saved" at line 23 col 02 foreground-color 4 end-display
+      subtract ws-po-line-amount from ws-po-running-total
+      move "N" to ws-override-approved
+    else
+      move ws-override-user-code to po-override-code
+    end-if
+  end-if
+
+  if override-was-approved
+    write po-record
+      invalid key
+        display "Purchase order line write failed" at line 23 col 02 foreground-color 4 end-display
+    end-write
+  end-if
+
+  add 1 to ws-input-line
+  display "Another line? (Y/N):[ ]" at line 17 col 04 foreground-color 2 end-display
+  accept ws-more-lines at line 17 col 25 with foreground-color 6 end-accept
+  move function upper-case(ws-more-lines) to ws-more-lines
+  if ws-more-lines not = "Y"
+    set no-more-lines to true
+  end-if
+  .
+*>-----------------------------------------------
+*> A PO whose running total has crossed the vendor's spend
+*> limit needs a supervisor (admin-role) user code and pass
+*> code before the line entered so far is allowed to save.
+*>-----------------------------------------------
+get-supervisor-override.
+  move "N" to ws-override-approved
+  display "Spend limit exceeded, supervisor override required" at line 18 col 04 foreground-color 4 end-display
+  display "Supervisor Code:[                              ]" at line 19 col 04 foreground-color 2 end-display
+  accept ws-override-user-code at line 19 col 21 with foreground-color 6 end-accept
+  display "Supervisor Pass Code:[                ]" at line 20 col 04 foreground-color 2 end-display
+  accept ws-override-pass-code at line 20 col 26 with foreground-color 6 end-accept
+
+  open input user-file
+  move ws-override-user-code to user-code
+  read user-file key is user-code
+    invalid key
+      close user-file
+      display "Override rejected, unknown supervisor code" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  close user-file
+
+  move ws-override-pass-code to pass-code
+  move user-pass-salt to pass-salt
+  set pass to true
+  call "encode" using ws-user-credentials end-call
+
+  if user-is-active and user-is-admin and pass-code = user-pass-code
+    move "Y" to ws-override-approved
+  else
+    display "Override rejected, invalid supervisor credentials" at line 23 col 02 foreground-color 4 end-display
+  end-if
+  .
+
+get-next-po-number.
+  move zero to ws-next-po-number
+  move high-values to po-key
+  start po-file key less than po-key
+    invalid key
+      move zero to ws-next-po-number
+    not invalid key
+      read po-file previous record
+        at end
+          move zero to ws-next-po-number
+        not at end
+          move po-number to ws-next-po-number
+      end-read
+  end-start
+  add 1 to ws-next-po-number
+  .
+
+*>-----------------------------
+*> Goods-received against a PO
+*>-----------------------------
+enter-goods-received.
+  display "Enter Goods Received" at line 04 col 30 foreground-color 2 end-display
+  display "PO Number:  [        ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-gr-po-number at line 06 col 17 with foreground-color 6 end-accept
+  display "Line Number:[   ]"      at line 07 col 04 foreground-color 2 end-display
+  accept ws-gr-po-line-number at line 07 col 17 with foreground-color 6 end-accept
+
+  move ws-gr-po-number to po-number
+  move ws-gr-po-line-number to po-line-number
+  read po-file key is po-key
+    invalid key
+      display "Purchase order line not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  if po-line-is-closed
+    display "Purchase order line already closed" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  display "Item:        " po-item-code at line 08 col 04 foreground-color 3 end-display
+  display "Qty Ordered: " po-quantity  at line 09 col 04 foreground-color 3 end-display
+  display "Qty Received to date: " po-quantity-received at line 10 col 04 foreground-color 3 end-display
+
+  display "Qty Received Now:[           ]" at line 12 col 04 foreground-color 2 end-display
+  move zero to ws-gr-qty-received
+  accept ws-gr-qty-received at line 12 col 22 with foreground-color 6 end-accept
+
+  perform match-goods-received
+  .
+match-goods-received.
+  move po-number to gr-po-number
+  move po-line-number to gr-po-line-number
+  move po-item-code to gr-item-code
+  move ws-gr-qty-received to gr-qty-received
+  accept gr-receipt-date from date yyyymmdd end-accept
+  move gr-receipt-date to po-actual-receipt-date
+
+  add ws-gr-qty-received to po-quantity-received
+
+  compute ws-gr-outstanding-qty = po-quantity - po-quantity-received
+
+  if po-quantity-received > po-quantity
+    set gr-is-over-received to true
+  else
+    if po-quantity-received < po-quantity
+      set gr-is-under-received to true
+    else
+      set gr-is-exact to true
+    end-if
+  end-if
+
+  if po-quantity-received >= po-quantity
+    set po-line-is-closed to true
+  else
+    set po-line-is-received to true
+  end-if
+
+  write gr-record
+
+  rewrite po-record
+    invalid key
+      display "Purchase order update failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+
+  perform post-goods-receipt-to-stock
+
+  display "Goods received recorded" at line 20 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+post-goods-receipt-to-stock.
+  move gr-item-code to item-code
+  read item-file key is item-code
+    invalid key
+      display "Item not on stock file, no stock update posted" at line 21 col 04 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  perform load-costing-switches
+
+  if system-average-pricing = "Y"
+    compute ws-gr-old-value = item-on-hand-qty * item-average-cost
+    compute ws-gr-new-value = gr-qty-received * po-unit-cost
+    if (item-on-hand-qty + gr-qty-received) > zero
+      compute item-average-cost rounded =
+        (ws-gr-old-value + ws-gr-new-value) / (item-on-hand-qty + gr-qty-received)
+    end-if
+  else
+    move po-unit-cost to item-average-cost
+  end-if
+
+  if system-highest-pricing = "Y"
+    if po-unit-cost > item-highest-cost
+      move po-unit-cost to item-highest-cost
+    end-if
+  else
+    move po-unit-cost to item-highest-cost
+  end-if
+
+  add gr-qty-received to item-on-hand-qty
+  move po-unit-cost to item-last-cost
+
+  rewrite item-record
+    invalid key
+      display "Stock item update failed" at line 21 col 04 foreground-color 4 end-display
+  end-rewrite
+  .
+
+*>-----------------------------------------
+*> Vendor invoice entry and three-way match
+*>-----------------------------------------
+enter-vendor-invoice.
+  display "Enter Vendor Invoice" at line 04 col 30 foreground-color 2 end-display
+  display "Vendor Code:  [      ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-inv-vendor-code at line 06 col 18 with foreground-color 6 end-accept
+  move ws-inv-vendor-code to vendor-code
+  read vendor-file key is vendor-code
+    invalid key
+      display "Vendor not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  display "Invoice Number:[               ]" at line 07 col 04 foreground-color 2 end-display
+  accept ws-inv-number at line 07 col 20 with foreground-color 6 end-accept
+
+  move 1 to ws-inv-line-number
+  set more-lines to true
+  perform enter-invoice-line
+    until no-more-lines
+  .
+enter-invoice-line.
+  move ws-inv-vendor-code to invoice-vendor-code
+  move ws-inv-number to invoice-number
+  move ws-inv-line-number to invoice-line-number
+  accept invoice-date from date yyyymmdd end-accept
+
+  display "PO Number:  [        ]" at line 09 col 04 foreground-color 2 end-display
+  accept invoice-po-number at line 09 col 18 with foreground-color 6 end-accept
+  display "PO Line:    [   ]"      at line 10 col 04 foreground-color 2 end-display
+  accept invoice-po-line-number at line 10 col 18 with foreground-color 6 end-accept
+
+  display "Quantity Invoiced:[           ]" at line 11 col 04 foreground-color 2 end-display
+  move zero to invoice-quantity
+  accept invoice-quantity at line 11 col 24 with foreground-color 6 end-accept
+
+  display "Unit Cost Invoiced:[           ]" at line 12 col 04 foreground-color 2 end-display
+  move zero to invoice-unit-cost
+  accept invoice-unit-cost at line 12 col 24 with foreground-color 6 end-accept
+
+  compute invoice-amount = invoice-quantity * invoice-unit-cost
+
+  move vendor-currency-code to invoice-currency-code
+  display "Currency:      [   ]" at line 13 col 04 foreground-color 2 end-display
+  display invoice-currency-code at line 13 col 19 foreground-color 3 end-display
+  display "Exchange Rate to base:[         ]" at line 14 col 04 foreground-color 2 end-display
+  move 1 to invoice-exchange-rate
+  accept invoice-exchange-rate at line 14 col 27 with foreground-color 6 end-accept
+  compute invoice-base-amount rounded = invoice-amount * invoice-exchange-rate
+
+  perform match-invoice-three-way
+
+  set invoice-is-open to true
+  write invoice-record
+    invalid key
+      display "Invoice line write failed" at line 23 col 02 foreground-color 4 end-display
+    not invalid key
+      perform post-invoice-to-gl
+  end-write
+
+  add 1 to ws-inv-line-number
+  display "Another line? (Y/N):[ ]" at line 15 col 04 foreground-color 2 end-display
+  accept ws-more-lines at line 15 col 25 with foreground-color 6 end-accept
+  move function upper-case(ws-more-lines) to ws-more-lines
+  if ws-more-lines not = "Y"
+    set no-more-lines to true
+  end-if
+  .
+match-invoice-three-way.
+  move invoice-po-number to po-number
+  move invoice-po-line-number to po-line-number
+
+  set invoice-is-clear to true
+
+  read po-file key is po-key
+    invalid key
+      set invoice-held-no-receipt to true
+      display "HOLD: no matching purchase order line" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  move po-item-code to invoice-item-code
+
+  if po-quantity-received = zero
+    set invoice-held-no-receipt to true
+    display "HOLD: no goods received against this PO line" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  if invoice-quantity not = po-quantity-received
+    set invoice-held-qty-variance to true
+    display "HOLD: invoiced qty does not match received qty" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  if invoice-unit-cost not = po-unit-cost
+    set invoice-held-price-variance to true
+    display "HOLD: invoiced cost does not match PO cost" at line 23 col 02 foreground-color 4 end-display
+    exit paragraph
+  end-if
+
+  display "Invoice matched PO and receipt, cleared" at line 23 col 02 foreground-color 2 end-display
+  .
+
+*>---------------------------
+*> Aged creditors report
+*>---------------------------
+print-aged-creditors.
+  display "Print Aged Creditors" at line 04 col 30 foreground-color 2 end-display
+  perform get-print-spool-name
+  accept ws-today from date yyyymmdd end-accept
+
+  open output agedcred-file
+  move "Aged Creditors Report" to agedcred-record
+  write agedcred-record
+  move spaces to agedcred-record
+  write agedcred-record
+
+  move low-values to vendor-code
+  start vendor-file key not less than vendor-code
+    invalid key
+      display "No vendors on file" at line 23 col 02 foreground-color 4 end-display
+      close agedcred-file
+      exit paragraph
+  end-start
+
+  perform print-one-vendor-aging
+    until vendor-file-status not = zero
+
+  close agedcred-file
+  move "AGEDCRED" to print-route-file-name
+  perform route-report-to-printer
+  display "Aged creditors report routed to spool " system-print-spool-name
+    at line 09 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+print-one-vendor-aging.
+  read vendor-file next record
+    at end
+      move "10" to vendor-file-status
+      exit paragraph
+  end-read
+
+  move zero to ws-current-bucket ws-days-30-bucket ws-days-60-bucket
+  move zero to ws-days-90-bucket ws-vendor-total
+
+  move vendor-code to invoice-vendor-code
+  move low-values to invoice-number invoice-line-number
+  start invoice-file key not less than invoice-key
+    invalid key
+      exit paragraph
+  end-start
+
+  perform add-one-invoice-to-aging
+    until invoice-file-status not = zero
+      or invoice-vendor-code not = vendor-code
+
+  if ws-vendor-total not = zero
+    perform write-vendor-aging-line
+  end-if
+  .
+add-one-invoice-to-aging.
+  read invoice-file next record
+    at end
+      move "10" to invoice-file-status
+      exit paragraph
+  end-read
+
+  if invoice-vendor-code = vendor-code
+    if not invoice-is-paid
+      compute ws-days-old = function integer-of-date(ws-today)
+        - function integer-of-date(invoice-date)
+      add invoice-base-amount to ws-vendor-total
+      evaluate true
+        when ws-days-old <= 30
+          add invoice-base-amount to ws-current-bucket
+        when ws-days-old <= 60
+          add invoice-base-amount to ws-days-30-bucket
+        when ws-days-old <= 90
+          add invoice-base-amount to ws-days-60-bucket
+        when other
+          add invoice-base-amount to ws-days-90-bucket
+      end-evaluate
+    end-if
+  end-if
+  .
+write-vendor-aging-line.
+  move spaces to agedcred-record
+  string vendor-code delimited by size
+    "  " delimited by size
+    vendor-name delimited by size
+    into agedcred-record
+  end-string
+  write agedcred-record
+
+  move spaces to agedcred-record
+  string "   Current: " delimited by size
+    ws-current-bucket delimited by size
+    "  30 Days: " delimited by size
+    ws-days-30-bucket delimited by size
+    "  60 Days: " delimited by size
+    ws-days-60-bucket delimited by size
+    "  90+ Days: " delimited by size
+    ws-days-90-bucket delimited by size
+    "  Total: " delimited by size
+    ws-vendor-total delimited by size
+    into agedcred-record
+  end-string
+  write agedcred-record
+  .
+get-print-spool-name.
+  move spaces to system-print-spool-name
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    close system-file
+  end-if
+  .
+load-date-format-switch.
+  move "I" to date-format-in-use
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    if file-status = zero and
+       (system-date-format = "K" or system-date-format = "S" or system-date-format = "I")
+      move system-date-format to date-format-in-use
+    end-if
+    close system-file
+  end-if
+  .
+load-costing-switches.
+  move "Y" to system-average-pricing
+  move "N" to system-highest-pricing
+  open input system-file
+  if file-status = zero
+    move current-company-record-number to relative-record-number
+    read system-file end-read
+    close system-file
+  end-if
+  .
+
+*>------------------------------------------
+*> Payment selection run - EFT and remittance
+*>------------------------------------------
+run-payment-selection.
+  display "Run Payment Selection" at line 04 col 30 foreground-color 2 end-display
+  perform get-print-spool-name
+  accept ws-eft-run-date from date yyyymmdd end-accept
+  move zero to ws-payment-total
+
+  perform read-payment-checkpoint
+
+  if ws-checkpoint-vendor-code not = spaces
+    move ws-checkpoint-payment-total to ws-payment-total
+    open extend eft-file
+    open extend remit-file
+    display "Resuming payment run after vendor " ws-checkpoint-vendor-code
+      at line 09 col 04 foreground-color 3 end-display
+    move ws-checkpoint-vendor-code to invoice-vendor-code
+    move all "9" to invoice-number
+    move 999 to invoice-line-number
+    start invoice-file key greater than invoice-key
+      invalid key
+        display "Payment run already complete, nothing to resume" at line 23 col 02 foreground-color 4 end-display
+        perform clear-payment-checkpoint
+        close eft-file
+        close remit-file
+        exit paragraph
+    end-start
+  else
+    open output eft-file
+    open output remit-file
+
+    move "Remittance Register" to remit-record
+    write remit-record
+    move spaces to remit-record
+    write remit-record
 
+    move low-values to invoice-vendor-code invoice-number invoice-line-number
+    start invoice-file key not less than invoice-key
+      invalid key
+        display "No invoices on file" at line 23 col 02 foreground-color 4 end-display
+        close eft-file
+        close remit-file
+        exit paragraph
+    end-start
+  end-if
+
+  perform select-one-invoice-for-payment
+    until invoice-file-status not = zero
+
+  perform clear-payment-checkpoint
+
+  move spaces to remit-record
+  string "Total paid: " delimited by size
+    ws-payment-total delimited by size
+    into remit-record
+  end-string
+  write remit-record
+
+  close eft-file
+  close remit-file
+  move "REMIT" to print-route-file-name
+  perform route-report-to-printer
+  display "Payment run complete, routed to spool " system-print-spool-name
+    at line 09 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+select-one-invoice-for-payment.
+  read invoice-file next record
+    at end
+      move "10" to invoice-file-status
+      exit paragraph
+  end-read
+
+  if ws-checkpoint-vendor-code not = spaces
+     and invoice-vendor-code not = ws-checkpoint-vendor-code
+    perform save-payment-checkpoint
+  end-if
+  move invoice-vendor-code to ws-checkpoint-vendor-code
+
+  if invoice-is-clear and not invoice-is-paid
+    move invoice-vendor-code to vendor-code
+    read vendor-file key is vendor-code
+      invalid key
+        continue
+      not invalid key
+        compute ws-due-date =
+          function integer-of-date(invoice-date) + vendor-payment-terms
+        if function integer-of-date(ws-eft-run-date) >= ws-due-date
+          perform pay-one-invoice
+        end-if
+    end-read
+  end-if
+  .
+read-payment-checkpoint.
+  move spaces to ws-checkpoint-vendor-code
+  move zero to ws-checkpoint-payment-total
+  open input payrun-checkpoint-file
+  if payrun-checkpoint-file-status = zero
+    read payrun-checkpoint-file
+      at end
+        continue
+      not at end
+        move payrun-checkpoint-record(1:6) to ws-checkpoint-vendor-code
+        move payrun-checkpoint-record(7:11) to ws-checkpoint-payment-total
+    end-read
+    close payrun-checkpoint-file
+  end-if
+  .
+save-payment-checkpoint.
+  move ws-payment-total to ws-checkpoint-payment-total
+  move spaces to payrun-checkpoint-record
+  string ws-checkpoint-vendor-code delimited by size
+    ws-checkpoint-payment-total delimited by size
+    into payrun-checkpoint-record
+  end-string
+  open output payrun-checkpoint-file
+  write payrun-checkpoint-record
+  close payrun-checkpoint-file
+  .
+clear-payment-checkpoint.
+  move spaces to ws-checkpoint-vendor-code
+  open output payrun-checkpoint-file
+  close payrun-checkpoint-file
+  .
+pay-one-invoice.
+  move invoice-amount to ws-amount-display
+
+  move spaces to eft-record
+  string vendor-bank-sort-code delimited by size
+    vendor-bank-acct-num delimited by size
+    invoice-currency-code delimited by size
+    ws-amount-display delimited by size
+    into eft-record
+  end-string
+  write eft-record
+
+  move spaces to remit-record
+  string vendor-code delimited by size
+    "  " delimited by size
+    vendor-name delimited by size
+    "  " delimited by size
+    invoice-number delimited by size
+    "  " delimited by size
+    invoice-currency-code delimited by size
+    "  " delimited by size
+    ws-amount-display delimited by size
+    into remit-record
+  end-string
+  write remit-record
+
+  add invoice-base-amount to ws-payment-total
+
+  move ws-eft-run-date to invoice-payment-date
+  set invoice-is-paid to true
+  rewrite invoice-record
+    invalid key
+      display "Invoice update failed" at line 23 col 02 foreground-color 4 end-display
+    not invalid key
+      perform post-payment-to-gl
+  end-rewrite
+  .
+post-invoice-to-gl.
+  move "PL010" to gl-source-module
+  move invoice-date to gl-post-date
+  move "EXPENSE" to gl-account-code
+  move invoice-base-amount to gl-debit-amount
+  move zero to gl-credit-amount
+  move "Vendor invoice" to gl-description
+  write gl-interface-record
+
+  move "PL010" to gl-source-module
+  move "AP" to gl-account-code
+  move zero to gl-debit-amount
+  move invoice-base-amount to gl-credit-amount
+  write gl-interface-record
+  .
+post-payment-to-gl.
+  move "PL010" to gl-source-module
+  move ws-eft-run-date to gl-post-date
+  move "AP" to gl-account-code
+  move invoice-base-amount to gl-debit-amount
+  move zero to gl-credit-amount
+  move "Vendor payment" to gl-description
+  write gl-interface-record
+
+  move "PL010" to gl-source-module
+  move "CASH" to gl-account-code
+  move zero to gl-debit-amount
+  move invoice-base-amount to gl-credit-amount
+  write gl-interface-record
+  .
+
+*>------------------------
+*> 1099 vendor tax report
+*>------------------------
+print-1099-report.
+  display "Print 1099 Report" at line 04 col 30 foreground-color 2 end-display
+  perform get-print-spool-name
+  display "Tax Year:[    ]" at line 06 col 04 foreground-color 2 end-display
+  accept ws-1099-year at line 06 col 14 with foreground-color 6 end-accept
+
+  open output tax1099-file
+  move "1099 Vendor Payments Report" to tax1099-record
+  write tax1099-record
+  move spaces to tax1099-record
+  write tax1099-record
+
+  move low-values to vendor-code
+  start vendor-file key not less than vendor-code
+    invalid key
+      display "No vendors on file" at line 23 col 02 foreground-color 4 end-display
+      close tax1099-file
+      exit paragraph
+  end-start
+
+  perform print-one-vendor-1099
+    until vendor-file-status not = zero
+
+  close tax1099-file
+  move "TAX1099" to print-route-file-name
+  perform route-report-to-printer
+  display "1099 report routed to spool " system-print-spool-name
+    at line 09 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+print-one-vendor-1099.
+  read vendor-file next record
+    at end
+      move "10" to vendor-file-status
+      exit paragraph
+  end-read
+
+  if vendor-is-1099
+    move zero to ws-vendor-1099-total
+
+    move vendor-code to invoice-vendor-code
+    move low-values to invoice-number invoice-line-number
+    start invoice-file key not less than invoice-key
+      invalid key
+        continue
+      not invalid key
+        perform sum-one-invoice-for-1099
+          until invoice-file-status not = zero
+            or invoice-vendor-code not = vendor-code
+    end-start
+
+    if ws-vendor-1099-total not = zero
+      move spaces to tax1099-record
+      string vendor-code delimited by size
+        "  " delimited by size
+        vendor-name delimited by size
+        "  " delimited by size
+        vendor-tax-id delimited by size
+        "  " delimited by size
+        ws-vendor-1099-total delimited by size
+        into tax1099-record
+      end-string
+      write tax1099-record
+    end-if
+  end-if
+  .
+sum-one-invoice-for-1099.
+  read invoice-file next record
+    at end
+      move "10" to invoice-file-status
+      exit paragraph
+  end-read
+
+  if invoice-vendor-code = vendor-code
+    if invoice-is-paid and invoice-payment-date not = zero
+      if invoice-payment-date(1:4) = ws-1099-year
+        add invoice-base-amount to ws-vendor-1099-total
+      end-if
+    end-if
+  end-if
+  .
+
+*>-----------------------------------------------------
+*> Vendor performance / on-time-delivery report
+*>-----------------------------------------------------
+print-vendor-performance-report.
+  display "Vendor Performance Report" at line 04 col 30 foreground-color 2 end-display
+  perform get-print-spool-name
+
+  open output vendorperf-file
+  move "Vendor Performance Report" to vendorperf-record
+  write vendorperf-record
+  move "Vendor  Name                             Lines OnTime  Late  Pct" to vendorperf-record
+  write vendorperf-record
+
+  move zero to ws-perf-table-count
+  move low-values to po-key
+  start po-file key not less than po-key
+    invalid key
+      continue
+    not invalid key
+      perform accumulate-one-po-for-vendor-performance
+        until po-file-status not = zero
+  end-start
+
+  move low-values to vendor-code
+  start vendor-file key not less than vendor-code
+    invalid key
+      display "No vendors on file" at line 23 col 02 foreground-color 4 end-display
+      close vendorperf-file
+      exit paragraph
+  end-start
+
+  perform print-one-vendor-performance
+    until vendor-file-status not = zero
+
+  close vendorperf-file
+  move "VENDORPERF" to print-route-file-name
+  perform route-report-to-printer
+  display "Vendor performance report routed to spool " system-print-spool-name
+    at line 09 col 04 foreground-color 2 end-display
+  accept omitted end-accept
+  .
+accumulate-one-po-for-vendor-performance.
+  read po-file next record
+    at end
+      move "10" to po-file-status
+      exit paragraph
+  end-read
+
+  if po-line-is-received or po-line-is-closed
+    perform find-or-add-vendor-perf-entry
+    add 1 to ws-perf-total-lines(ws-perf-idx)
+    if po-actual-receipt-date <= po-promised-date
+      add 1 to ws-perf-on-time-lines(ws-perf-idx)
+    else
+      add 1 to ws-perf-late-lines(ws-perf-idx)
+    end-if
+  end-if
+  .
+find-or-add-vendor-perf-entry.
+  set perf-vendor-not-found to true
+  set ws-perf-idx to 1
+  perform search-one-vendor-perf-entry
+    until perf-vendor-found or ws-perf-idx > ws-perf-table-count
+
+  if perf-vendor-not-found and ws-perf-table-count < 500
+    add 1 to ws-perf-table-count
+    set ws-perf-idx to ws-perf-table-count
+    move po-vendor-code to ws-perf-vendor-code(ws-perf-idx)
+    move zero to ws-perf-total-lines(ws-perf-idx)
+    move zero to ws-perf-on-time-lines(ws-perf-idx)
+    move zero to ws-perf-late-lines(ws-perf-idx)
+  end-if
+  .
+search-one-vendor-perf-entry.
+  if ws-perf-vendor-code(ws-perf-idx) = po-vendor-code
+    set perf-vendor-found to true
+  else
+    add 1 to ws-perf-idx
+  end-if
+  .
+print-one-vendor-performance.
+  read vendor-file next record
+    at end
+      move "10" to vendor-file-status
+      exit paragraph
+  end-read
+
+  perform find-vendor-perf-entry-for-print
+
+  if perf-vendor-found and ws-perf-total-lines(ws-perf-idx) not = zero
+    move zero to ws-perf-on-time-pct
+    compute ws-perf-on-time-pct rounded =
+      (ws-perf-on-time-lines(ws-perf-idx) * 100) / ws-perf-total-lines(ws-perf-idx)
+
+    move spaces to vendorperf-record
+    string vendor-code                       delimited by size
+      "  "                                   delimited by size
+      function trim(vendor-name)             delimited by size
+      "  "                                   delimited by size
+      ws-perf-total-lines(ws-perf-idx)       delimited by size
+      "  "                                   delimited by size
+      ws-perf-on-time-lines(ws-perf-idx)     delimited by size
+      "  "                                   delimited by size
+      ws-perf-late-lines(ws-perf-idx)        delimited by size
+      "  "                                   delimited by size
+      ws-perf-on-time-pct                    delimited by size
+      into vendorperf-record
+    end-string
+    write vendorperf-record
+  end-if
+  .
+find-vendor-perf-entry-for-print.
+  set perf-vendor-not-found to true
+  set ws-perf-idx to 1
+  perform search-one-vendor-perf-entry-for-print
+    until perf-vendor-found or ws-perf-idx > ws-perf-table-count
+  .
+search-one-vendor-perf-entry-for-print.
+  if ws-perf-vendor-code(ws-perf-idx) = vendor-code
+    set perf-vendor-found to true
+  else
+    add 1 to ws-perf-idx
+  end-if
+  .
+copy "print-route-pd.cpy".
+copy "standing-order-pd.cpy".
+copy "date-pd.cpy".
 end program pl010.
