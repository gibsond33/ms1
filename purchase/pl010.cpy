@@ -0,0 +1,103 @@
+*>--------------
+*> pl010.cpy - Purchase Ledger vendor master record layout
+*>--------------
+fd  vendor-file.
+01  vendor-record.
+  05  vendor-code             pic x(06).
+  05  vendor-name             pic x(32).
+  05  vendor-address-1        pic x(32).
+  05  vendor-address-2        pic x(32).
+  05  vendor-address-3        pic x(32).
+  05  vendor-post-code        pic x(12).
+  05  vendor-country          pic x(34).
+  05  vendor-payment-terms    pic 9(03).
+  05  vendor-ytd-purchases    pic 9(09)v99 comp-3.
+  05  vendor-spend-limit      pic 9(09)v99 comp-3.
+  05  vendor-bank-account.
+    10  vendor-bank-sort-code pic x(08).
+    10  vendor-bank-acct-num  pic x(17).
+  05  vendor-tax-id           pic x(11).
+  05  vendor-1099-switch      pic x.
+    88  vendor-is-1099        value "Y".
+    88  vendor-not-1099       value "N".
+  05  vendor-currency-code    pic x(03).
+  05  vendor-active-switch    pic x.
+    88  vendor-is-active      value "Y".
+    88  vendor-is-inactive    value "N".
+
+fd  po-file.
+01  po-record.
+  05  po-key.
+    10  po-number             pic 9(08).
+    10  po-line-number        pic 9(03).
+  05  po-vendor-code          pic x(06).
+  05  po-order-date           pic 9(08).
+  05  po-promised-date        pic 9(08).
+  05  po-ship-to.
+    10  po-ship-to-name       pic x(32).
+    10  po-ship-to-address    pic x(32).
+  05  po-item-code            pic x(10).
+  05  po-quantity             pic 9(07)v999 comp-3.
+  05  po-quantity-received    pic 9(07)v999 comp-3.
+  05  po-unit-cost            pic 9(07)v9999 comp-3.
+  05  po-currency-code        pic x(03).
+  05  po-exchange-rate        pic 9(05)v9999 comp-3.
+  05  po-actual-receipt-date  pic 9(08).
+  05  po-line-status          pic x.
+    88  po-line-is-open       value "O".
+    88  po-line-is-received   value "R".
+    88  po-line-is-closed     value "C".
+  05  po-standing-switch      pic x.
+    88  po-is-standing        value "Y".
+    88  po-not-standing       value "N".
+  05  po-standing-period-months pic 9(02).
+  05  po-standing-next-gen-date pic 9(08).
+  05  po-override-code        pic x(32).
+
+fd  gr-file.
+01  gr-record.
+  05  gr-po-number            pic 9(08).
+  05  gr-po-line-number       pic 9(03).
+  05  gr-item-code            pic x(10).
+  05  gr-qty-received         pic 9(07)v999 comp-3.
+  05  gr-receipt-date         pic 9(08).
+  05  gr-variance-switch      pic x.
+    88  gr-is-exact           value " ".
+    88  gr-is-over-received   value "O".
+    88  gr-is-under-received  value "U".
+
+fd  invoice-file.
+01  invoice-record.
+  05  invoice-key.
+    10  invoice-vendor-code   pic x(06).
+    10  invoice-number        pic x(15).
+    10  invoice-line-number   pic 9(03).
+  05  invoice-date            pic 9(08).
+  05  invoice-po-number       pic 9(08).
+  05  invoice-po-line-number  pic 9(03).
+  05  invoice-item-code       pic x(10).
+  05  invoice-quantity        pic 9(07)v999 comp-3.
+  05  invoice-unit-cost       pic 9(07)v9999 comp-3.
+  05  invoice-amount          pic 9(09)v99 comp-3.
+  05  invoice-currency-code   pic x(03).
+  05  invoice-exchange-rate   pic 9(05)v9999 comp-3.
+  05  invoice-base-amount     pic 9(09)v99 comp-3.
+  05  invoice-payment-date    pic 9(08).
+  05  invoice-hold-code       pic x.
+    88  invoice-is-clear            value " ".
+    88  invoice-held-no-receipt     value "R".
+    88  invoice-held-qty-variance   value "Q".
+    88  invoice-held-price-variance value "P".
+  05  invoice-status          pic x.
+    88  invoice-is-open       value "O".
+    88  invoice-is-approved   value "A".
+    88  invoice-is-paid       value "Y".
+
+fd  gl-interface-file.
+01  gl-interface-record.
+  05  gl-source-module        pic x(10).
+  05  gl-post-date            pic 9(08).
+  05  gl-account-code         pic x(10).
+  05  gl-debit-amount         pic 9(09)v99 comp-3.
+  05  gl-credit-amount        pic 9(09)v99 comp-3.
+  05  gl-description          pic x(40).
