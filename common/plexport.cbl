@@ -0,0 +1,275 @@
+      >> source format is free
+program-id. plexport.
+*> This program dumps the vendor master, open invoices, and the stock
+*> item master to comma-delimited flat files so the buying team can
+*> pull the data into a spreadsheet. It is meant to be queued on the
+*> scheduler like any other batch job, but can also be run by hand.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select vendor-file assign to "VENDOR"
+    organization is indexed
+    access mode is dynamic
+    record key is vendor-code
+    file status is vendor-file-status
+    .
+  select po-file assign to "PURCHORD"
+    organization is indexed
+    access mode is dynamic
+    record key is po-key
+    file status is po-file-status
+    .
+  select gr-file assign to "GOODSRECV"
+    organization is line sequential
+    access mode is sequential
+    file status is gr-file-status
+    .
+  select invoice-file assign to "PURCHINV"
+    organization is indexed
+    access mode is dynamic
+    record key is invoice-key
+    file status is invoice-file-status
+    .
+  select gl-interface-file assign to "GLINTERFACE"
+    organization is line sequential
+    access mode is sequential
+    file status is gl-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+  select vendor-export-file assign to "VENDOREXP"
+    organization is line sequential
+    access mode is sequential
+    file status is vendor-export-file-status
+    .
+  select invoice-export-file assign to "INVOICEEXP"
+    organization is line sequential
+    access mode is sequential
+    file status is invoice-export-file-status
+    .
+  select item-export-file assign to "ITEMEXP"
+    organization is line sequential
+    access mode is sequential
+    file status is item-export-file-status
+    .
+data division.
+file section.
+copy "pl010.cpy".
+copy "stock.cpy".
+fd  vendor-export-file.
+01  vendor-export-record       pic x(120).
+fd  invoice-export-file.
+01  invoice-export-record      pic x(120).
+fd  item-export-file.
+01  item-export-record         pic x(120).
+working-storage section.
+01  program-name              pic x(15) value "plexport".
+
+01  vendor-file-status        pic xx.
+01  invoice-file-status       pic xx.
+01  item-file-status          pic xx.
+01  po-file-status            pic xx.
+01  gr-file-status            pic xx.
+01  gl-file-status            pic xx.
+01  vendor-export-file-status pic xx.
+01  invoice-export-file-status pic xx.
+01  item-export-file-status   pic xx.
+
+01  ws-vendor-ytd-purchases   pic 9(09)v99.
+01  ws-invoice-amount         pic 9(09)v99.
+01  ws-item-on-hand-qty       pic s9(09)v999 sign leading separate.
+01  ws-item-average-cost      pic 9(07)v9999.
+01  ws-item-highest-cost      pic 9(07)v9999.
+
+*> Commas embedded in free-text fields are stripped before export -
+*> the buying team opens these files straight in a spreadsheet, and
+*> an un-escaped comma would split a name/description into extra
+*> columns and corrupt every field after it on that row.
+01  ws-csv-vendor-name        pic x(32).
+01  ws-csv-invoice-number     pic x(15).
+01  ws-csv-item-description   pic x(32).
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform export-vendor-master
+  perform export-open-invoices
+  perform export-item-master
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  open input vendor-file
+  open input invoice-file
+  open input item-file
+  open output vendor-export-file
+  open output invoice-export-file
+  open output item-export-file
+  .
+closing-procedure.
+  close vendor-file
+  close invoice-file
+  close item-file
+  close vendor-export-file
+  close invoice-export-file
+  close item-export-file
+  display "Export complete: VENDOREXP, INVOICEEXP, ITEMEXP" end-display
+  .
+
+*>-------------------------
+*> Vendor master export
+*>-------------------------
+export-vendor-master.
+  move spaces to vendor-export-record
+  string "VENDOR-CODE,NAME,PAYMENT-TERMS,YTD-PURCHASES,CURRENCY,ACTIVE"
+    delimited by size
+    into vendor-export-record
+  end-string
+  write vendor-export-record
+
+  move low-values to vendor-code
+  start vendor-file key not less than vendor-code
+    invalid key
+      exit paragraph
+  end-start
+
+  perform export-one-vendor
+    until vendor-file-status not = zero
+  .
+export-one-vendor.
+  read vendor-file next record
+    at end
+      move "10" to vendor-file-status
+      exit paragraph
+  end-read
+
+  move vendor-ytd-purchases to ws-vendor-ytd-purchases
+  move vendor-name to ws-csv-vendor-name
+  inspect ws-csv-vendor-name replacing all "," by " "
+  move spaces to vendor-export-record
+  string vendor-code                delimited by size
+    ","                             delimited by size
+    function trim(ws-csv-vendor-name) delimited by size
+    ","                             delimited by size
+    vendor-payment-terms        delimited by size
+    ","                         delimited by size
+    ws-vendor-ytd-purchases     delimited by size
+    ","                         delimited by size
+    vendor-currency-code        delimited by size
+    ","                         delimited by size
+    vendor-active-switch        delimited by size
+    into vendor-export-record
+  end-string
+  write vendor-export-record
+  .
+
+*>-------------------------
+*> Open invoices export
+*>-------------------------
+export-open-invoices.
+  move spaces to invoice-export-record
+  string "VENDOR-CODE,INVOICE-NUMBER,INVOICE-DATE,AMOUNT,CURRENCY,STATUS"
+    delimited by size
+    into invoice-export-record
+  end-string
+  write invoice-export-record
+
+  move low-values to invoice-vendor-code invoice-number invoice-line-number
+  start invoice-file key not less than invoice-key
+    invalid key
+      exit paragraph
+  end-start
+
+  perform export-one-invoice
+    until invoice-file-status not = zero
+  .
+export-one-invoice.
+  read invoice-file next record
+    at end
+      move "10" to invoice-file-status
+      exit paragraph
+  end-read
+
+  if not invoice-is-paid
+    move invoice-amount to ws-invoice-amount
+    move invoice-number to ws-csv-invoice-number
+    inspect ws-csv-invoice-number replacing all "," by " "
+    move spaces to invoice-export-record
+    string invoice-vendor-code           delimited by size
+      ","                                delimited by size
+      function trim(ws-csv-invoice-number) delimited by size
+      ","                                delimited by size
+      invoice-date                   delimited by size
+      ","                            delimited by size
+      ws-invoice-amount              delimited by size
+      ","                            delimited by size
+      invoice-currency-code          delimited by size
+      ","                            delimited by size
+      invoice-status                 delimited by size
+      into invoice-export-record
+    end-string
+    write invoice-export-record
+  end-if
+  .
+
+*>-------------------------
+*> Stock item master export
+*>-------------------------
+export-item-master.
+  move spaces to item-export-record
+  string "ITEM-CODE,DESCRIPTION,ON-HAND-QTY,AVERAGE-COST,HIGHEST-COST,ACTIVE"
+    delimited by size
+    into item-export-record
+  end-string
+  write item-export-record
+
+  move low-values to item-code
+  start item-file key not less than item-code
+    invalid key
+      exit paragraph
+  end-start
+
+  perform export-one-item
+    until item-file-status not = zero
+  .
+export-one-item.
+  read item-file next record
+    at end
+      move "10" to item-file-status
+      exit paragraph
+  end-read
+
+  move item-on-hand-qty to ws-item-on-hand-qty
+  move item-average-cost to ws-item-average-cost
+  move item-highest-cost to ws-item-highest-cost
+  move item-description to ws-csv-item-description
+  inspect ws-csv-item-description replacing all "," by " "
+  move spaces to item-export-record
+  string item-code                       delimited by size
+    ","                                  delimited by size
+    function trim(ws-csv-item-description) delimited by size
+    ","                                  delimited by size
+    ws-item-on-hand-qty                delimited by size
+    ","                                delimited by size
+    ws-item-average-cost               delimited by size
+    ","                                delimited by size
+    ws-item-highest-cost               delimited by size
+    ","                                delimited by size
+    item-active-switch                 delimited by size
+    into item-export-record
+  end-string
+  write item-export-record
+  .
+end program plexport.
