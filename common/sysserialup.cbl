@@ -17,11 +17,20 @@ repository.
 input-output section.
 file-control.
 copy "system-sel.cpy".
+  select serial-log-file assign to "SYSSERIALLOG"
+    organization is line sequential
+    access mode is sequential
+    file status is serial-log-file-status
+    .
 data division.
 file section.
 copy "system-fd.cpy".
+fd  serial-log-file.
+01  serial-log-record             pic x(120).
 working-storage section.
 01  ws-program-name   pic x(21)  value "sysserialup (0.01.01)".
+*> TIME-OUT is expressed in tenths of a second; 3000 = 5 minutes idle.
+01  ws-session-idle-timeout pic 9(06) value 3000.
 
 01  ws-old-save-area.
   05  old-invoicing   pic 9.
@@ -44,6 +53,11 @@ copy "version-ws.cpy".
 copy "system-ws.cpy".
 01  relative-record-number pic 999.
 01  file-status pic xx.
+01  serial-log-file-status pic xx.
+01  ws-old-serial-number.
+  05  ws-old-serial-xx   pic xx.
+  05  ws-old-serial-nnnn pic 9(04).
+01  ws-serial-log-timestamp pic 9(08).
 
 01  ws-user-credentials.
   05  encode-switch   pic x.
@@ -51,6 +65,8 @@ copy "system-ws.cpy".
     88  user                  value "N".
   05  pass-code       pic x(16).
   05  user-name       pic x(32).
+  05  pass-salt       pic x(08).
+  05  pass-algorithm-version pic 9(02).
 
 procedure division.
 main-begin.
@@ -76,8 +92,13 @@ opening-paragraph.
     close system-file
     goback
   end-if
-  move 1 to relative-record-number
-  read system-file end-read
+  perform read-system-record-with-retry
+  if file-status(1:1) = "9"
+    display "System file busy, another operator is updating it" at 1101 with foreground-color 4 end-display
+    accept omitted at 1120 end-accept
+    close system-file
+    goback
+  end-if
   *> display "sys rec:"  system-system-record end-display
   .
 closing-paragraph.
@@ -93,7 +114,13 @@ verify-user-by-name.
   display  "Customer's name :-           [" at 1101  with foreground-color 2 end-display
   display  "]" at 1163 with foreground-color 2 end-display
   display system-user-name at 1131 with foreground-color 3 end-display
-  accept system-user-name with update end-accept
+  accept system-user-name with update time-out ws-session-idle-timeout
+    on exception
+      display "Session timed out, closing down" at 1601 with foreground-color 4 end-display
+      accept omitted at 1620 end-accept
+      close system-file
+      goback
+  end-accept
 
   move system-user-name to  user-name
   *> display "ws-user-credentials=[" ws-user-credentials "]" end-display
@@ -104,13 +131,16 @@ verify-user-by-name.
 
   if user-name not = system-user-code
     display "Customer name mismatch, Hit return to close" at 1501  foreground-color 4 end-display
-    display "I really should abort here" with foreground-color 5 end-display
+    accept omitted at 1520 end-accept
+    close system-file
+    goback
   end-if
-  accept omitted end-accept
   .
 do-serializer.
   move     system-serial-number-xx to wsmaps-ser-xx.
   move     system-serial-number-nnnn to wsmaps-ser-nn.
+  move     system-serial-number-xx to ws-old-serial-xx.
+  move     system-serial-number-nnnn to ws-old-serial-nnnn.
 
 *>  perform dump-system-record
 *>
@@ -120,8 +150,38 @@ do-serializer.
   accept   wsmaps-ser at 1531 with update end-accept
   move     wsmaps-ser-xx to system-serial-number-xx
   move     wsmaps-ser-nn to system-serial-number-nnnn
+
+  display  "          Expiry date (CCYYMMDD) :- [" at 1601  with foreground-color 2 end-display
+  display  "]" at 1643 with foreground-color 2 end-display
+  display  system-serial-expiry-date at 1637 with foreground-color 3 end-display
+  accept   system-serial-expiry-date at 1637 with update end-accept
+
+  if ws-old-serial-number not = system-serial-number
+    accept system-serial-issue-date from date yyyymmdd end-accept
+    perform log-serial-reissue
+  end-if
   *> perform dump-system-record
   .
+log-serial-reissue.
+  open extend serial-log-file
+  if serial-log-file-status not = zero
+    open output serial-log-file
+  end-if
+  accept ws-serial-log-timestamp from date yyyymmdd end-accept
+  move spaces to serial-log-record
+  string ws-serial-log-timestamp delimited by size
+         " OLD=["                delimited by size
+         ws-old-serial-number    delimited by size
+         "] NEW=["               delimited by size
+         system-serial-number    delimited by size
+         "] BY=["                delimited by size
+         system-user-name        delimited by size
+         "]"                     delimited by size
+    into serial-log-record
+  end-string
+  write serial-log-record end-write
+  close serial-log-file
+  .
 display-do-not-issue.
   display  "*****************************************" at 0420  with foreground-color 2 end-display
   display  "* This Program is for internal use only *" at 0520  with foreground-color 2 end-display
@@ -144,4 +204,5 @@ dump-system-record.
   display "serial-number-xx=" system-serial-number-xx upon syserr end-display
   display "serial-number-nnn=" system-serial-number-nnnn upon syserr end-display
   .
+copy "system-read-pd.cpy".
 end program sysserialup.
