@@ -11,49 +11,32 @@ source-computer. Linux.
 object-computer. Linux.
 special-names.
   numeric sign is trailing separate
+  class spool-name-class is "A" thru "Z" "a" thru "z" "0" thru "9" "-" "_"
   .
 repository.
   function upper-case intrinsic.
 input-output section.
 file-control.
 copy "system-sel.cpy".
+copy "user-sel.cpy".
+  select audit-file assign to "SYSAUDIT"
+    organization is line sequential
+    access mode is sequential
+    file status is audit-file-status
+    .
 data division.
 file section.
 copy "system-fd.cpy".
+copy "user-fd.cpy".
+fd  audit-file.
+01  audit-record                pic x(160).
 working-storage section.
 01  ws-program-name pic x(19) value "syssetup (01.01.01)".
+*> TIME-OUT is expressed in tenths of a second; 3000 = 5 minutes idle.
+01  ws-session-idle-timeout pic 9(06) value 3000.
 
 copy "version-ws.cpy".
 copy "system-ws.cpy".
-01  system-record-2.
-  05  user-data.
-    10  name   pic x(32).
-    10  address-1   pic x(48).
-    10  address-2   pic x(48).
-    10  address-3   pic x(48).
-    10  address-4   pic x(48).
-    10  post-code   pic x(12).
-    10  country-name pic x(34).
-    10  serial-data.
-      15  serial-xx   pic xx.
-      15  serial-nnnn binary-short.
-    10  date-format pic 9.
-      88  date-uk               value 1.  		*> dd/mm/yyyy
-      88  date-usa              value 2.  		*> mm/dd/yyyy
-      88  date-Intl             value 3.  		*> yyyy/mm/dd
-      88  date-valid-Formats    values 1 2 3.
-    10  lines-per-page pic 999.
-    10  pass-code   pic x(16).
-  05  system-data.
-    10  restrict-parameter-access pic 9.
-    10  host-type pic 9.
-    10  operating-system pic 9.
-    10  print-spool-name   pic x(48).
-  05  stock-data.
-    10  debug-stock    pic x.
-    10  audit-used     pic x.
-    10  average-pricing  pic x.
-    10  highest-pricing  pic x.
 
 01  ws-save-data-area.
   05  ws-save-name   pic x(32).
@@ -65,7 +48,8 @@ copy "system-ws.cpy".
   05  ws-save-country-name   pic x(34).
   05  ws-save-serial-xx   pic x(2).
   05  ws-save-serial-nnnn binary-short.
-  05  ws-save-date-format pic 9.
+  05  ws-save-date-format pic x.
+  05  ws-save-time-format pic x.
   05  ws-save-lines-per-page pic 9(3).
   05  ws-save-pass-code   pic x(16).
   05  ws-save-restrict-parameter-access pic x.
@@ -76,21 +60,47 @@ copy "system-ws.cpy".
   05  ws-save-audit-used pic x.
   05  ws-save-average-pricing pic x.
   05  ws-save-highest-pricing pic x.
+  05  ws-save-user-full-name pic x(32).
+  05  ws-save-user-active-switch pic x.
+  05  ws-save-user-role-switch pic x.
 
 01  relative-record-number pic 999.
 01  file-status pic xx.
+01  user-file-status pic xx.
 
 01  ws-input-x  pic x.
 01  ws-input-xxx  pic xxx.
 
+01  ws-spool-name-index  pic 9(02) comp.
+01  ws-spool-name-valid  pic x.
+  88  spool-name-is-valid value "Y".
+
+01  su-choice                 pic x.
+  88  su-choice-is-valid      values "A" "C" "I" "X".
+
 01  ws-user-credentials.
   05  encode-switch   pic x.
     88  pass                  value "P".
     88  user                  value "N".
   05  pass-code       pic x(16).
   05  user-name       pic x(32).
+  05  pass-salt       pic x(08).
+  05  pass-algorithm-version pic 9(02).
+
+01  ws-time-now       pic 9(08).
+01  ws-user-input-pass-code pic x(16).
 
-procedure division.
+01  audit-file-status pic xx.
+01  ws-audit-timestamp pic 9(08).
+01  ws-audit-field-name pic x(24).
+01  ws-audit-old-value  pic x(32).
+01  ws-audit-new-value  pic x(32).
+
+linkage section.
+01  ws-passed-user-name pic x(32).
+01  ws-passed-company-record-number pic 999.
+
+procedure division using ws-passed-user-name ws-passed-company-record-number.
 main-begin.
   perform opening-paragraph
   perform main-process
@@ -104,6 +114,7 @@ opening-paragraph.
   set environment "COB_SCREEN_EXCEPTIONS" to "Y"
   set environment "COB_SCREEN_ESC" to "Y"
   set environment "COB_EXIT_WAIT"  to "N"
+  move ws-passed-company-record-number to system-file-target-record-number
 *>  perform create-system-file
   open i-o system-file
 *> display "open file status=" file-status end-display
@@ -114,37 +125,116 @@ opening-paragraph.
     display "SY104 Fix and Press Enter" end-display
     accept omitted at 2420 end-accept
   end-if
-  move 1 to relative-record-number
-  read system-file end-read
+  perform read-system-record-with-retry
 *>display "read file status=" file-status end-display
+  if file-status(1:1) = "9"
+    display "SY105 System file busy, another operator is updating it" at 0310 with foreground-color 4 end-display
+    accept omitted at 2420 end-accept
+    close system-file
+    goback
+  end-if
   if file-status not = zero
     move zero to file-status
     initialize system-record
-    move ws-sys-record-ver-major to ws-system-record-version-major
-    move ws-sys-record-ver-minor to ws-system-record-version-minor
+    move ws-sys-record-ver-major to system-record-version-major
+    move ws-sys-record-ver-minor to system-record-version-minor
     move "S" to system-date-format
-    move 1 to relative-record-number
+    move "L" to system-time-format
+    move "DEFAULT" to system-company-code
+    move system-file-target-record-number to relative-record-number
     rewrite system-record end-rewrite
 *>display "write file status=" file-status end-display
     read system-file end-read
 *>display "read2 file status=" file-status end-display
+  else
+    perform check-and-upgrade-system-record
   end-if
 *>     03  SY101    pic x(24) value "SY101 Open I-O Err = ".
 *>     03  SY102    pic x(46) value "SY102 Read Err 1 = ".
 *>     03  SY103    pic x(38) value "SY103 Rewrite Err 1 = ".
 *>     03  SY105    pic x(16) value "SY105 Lines > 28".
   .
+*>--------------------------------------------------------
+*> Migrate an existing system-record forward to the current
+*> layout version whenever an older version is found on disk.
+*> Add one "if ws-sys-record-ver-... > system-record-version-..."
+*> step here per layout change, then fall through to the stamp
+*> at the bottom so every upgrade lands on the current version.
+*>--------------------------------------------------------
+check-and-upgrade-system-record.
+  if system-record-version-major < ws-sys-record-ver-major
+     or (system-record-version-major = ws-sys-record-ver-major
+         and system-record-version-minor < ws-sys-record-ver-minor)
+
+    if system-date-format not = "K" and system-date-format not = "S"
+                                    and system-date-format not = "I"
+      move "I" to system-date-format
+    end-if
+
+    if system-time-format not = "L" and system-time-format not = "Z"
+      move "L" to system-time-format
+    end-if
+
+    if system-serial-issue-date = zero
+      accept system-serial-issue-date from date yyyymmdd end-accept
+    end-if
+
+    if system-serial-expiry-date = zero
+      move system-serial-issue-date to system-serial-expiry-date
+    end-if
+
+    if system-pass-algorithm-version = zero
+      move 1 to system-pass-algorithm-version
+    end-if
+
+    if system-company-code = spaces
+      move "DEFAULT" to system-company-code
+    end-if
+
+    move ws-sys-record-ver-major to system-record-version-major
+    move ws-sys-record-ver-minor to system-record-version-minor
+    move system-file-target-record-number to relative-record-number
+    rewrite system-record end-rewrite
+    display "System record upgraded to version " at line 23 col 02 foreground-color 3 end-display
+    display ws-program-version at line 23 col 37 foreground-color 3 end-display
+    accept omitted at 2350 end-accept
+  end-if
+  .
 closing-paragraph.
   close system-file
   .
+log-audit-change.
+  open extend audit-file
+  if audit-file-status not = zero
+    open output audit-file
+  end-if
+  accept ws-audit-timestamp from time end-accept
+  move spaces to audit-record
+  string ws-audit-timestamp    delimited by size
+         " "                   delimited by size
+         ws-passed-user-name   delimited by size
+         " "                   delimited by size
+         ws-audit-field-name   delimited by size
+         " OLD=["               delimited by size
+         ws-audit-old-value    delimited by size
+         "] NEW=["              delimited by size
+         ws-audit-new-value    delimited by size
+         "]"                    delimited by size
+    into audit-record
+  end-string
+  write audit-record
+  close audit-file
+  .
 main-process.
   perform get-user-data
   perform get-system-data
   perform get-stock-data
 
-  move 1 to relative-record-number
+  move system-file-target-record-number to relative-record-number
   rewrite system-record end-rewrite
   *> display "rewrite file status=" file-status upon syserr end-display
+
+  perform maintain-user-accounts
   .
 get-user-data.
   perform display-user-data
@@ -199,6 +289,9 @@ display-user-data.
   display "]" at line 15 col 27 foreground-color 2 end-display
   display "Pass Code:[" at line 16 col 08 foreground-color 2 end-display
   display "]" at line 16 col 35 foreground-color 2 end-display
+  display "Time Format:[" at line 17 col 08 foreground-color 2 end-display
+  display "]" at line 17 col 22 foreground-color 2 end-display
+  display "  (L = Local, Z = Zulu/GMT)" at line 17 col 23 foreground-color 2 end-display
   display "Press ESC to quit" at line 24 col 02 foreground-color 2 end-display
  .
 show-user-data.
@@ -209,9 +302,17 @@ show-user-data.
   display system-address-4 at line 11 col 19 foreground-color 3 end-display
   display system-post-code at line 12 col 19 foreground-color 3 end-display
   display system-country-name at line 13 col 19 foreground-color 3 end-display
-  display system-date-format at line 14 col 21 foreground-color 3 end-display
+  evaluate system-date-format
+    when "K"
+      display "1" at line 14 col 21 foreground-color 3 end-display
+    when "S"
+      display "2" at line 14 col 21 foreground-color 3 end-display
+    when "I"
+      display "3" at line 14 col 21 foreground-color 3 end-display
+  end-evaluate
   display system-lines-per-page at line 15 col 24 foreground-color 3 end-display
   display system-pass-code at line 16 col 19 foreground-color 3 end-display
+  display system-time-format at line 17 col 21 foreground-color 3 end-display
   .
 accept-user-data.
   move system-user-name to ws-save-name
@@ -219,36 +320,72 @@ accept-user-data.
   if system-user-name = spaces
     move ws-save-name to system-user-name
   end-if
+  if system-user-name not = ws-save-name
+    move "system-user-name" to ws-audit-field-name
+    move ws-save-name to ws-audit-old-value
+    move system-user-name to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-address-1 to ws-save-address-1
   accept system-address-1 at line 08 col 19 foreground-color 6 end-accept
   if system-address-1 = spaces
     move ws-save-address-1 to system-address-1
   end-if
+  if system-address-1 not = ws-save-address-1
+    move "system-address-1" to ws-audit-field-name
+    move ws-save-address-1 to ws-audit-old-value
+    move system-address-1 to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-address-2 to ws-save-address-2
   accept system-address-2 at line 09 col 19 foreground-color 6 end-accept
   if system-address-2 = spaces
     move ws-save-address-2 to system-address-2
   end-if
+  if system-address-2 not = ws-save-address-2
+    move "system-address-2" to ws-audit-field-name
+    move ws-save-address-2 to ws-audit-old-value
+    move system-address-2 to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-address-3 to ws-save-address-3
   accept system-address-3 at line 10 col 19 foreground-color 6 end-accept
   if system-address-3 = spaces
     move ws-save-address-3 to system-address-3
   end-if
+  if system-address-3 not = ws-save-address-3
+    move "system-address-3" to ws-audit-field-name
+    move ws-save-address-3 to ws-audit-old-value
+    move system-address-3 to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-address-4 to ws-save-address-4
   accept system-address-4 at line 11 col 19 foreground-color 6 end-accept
   if system-address-4 = spaces
     move ws-save-address-4 to system-address-4
   end-if
+  if system-address-4 not = ws-save-address-4
+    move "system-address-4" to ws-audit-field-name
+    move ws-save-address-4 to ws-audit-old-value
+    move system-address-4 to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-post-code to ws-save-post-code
   accept system-post-code at line 12 col 19 foreground-color 6 end-accept
   if system-post-code = spaces
     move ws-save-post-code to system-post-code
   end-if
+  if system-post-code not = ws-save-post-code
+    move "system-post-code" to ws-audit-field-name
+    move ws-save-post-code to ws-audit-old-value
+    move system-post-code to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-country-name to ws-save-country-name
   accept system-country-name at line 13 col 19 foreground-color 6 end-accept
@@ -256,13 +393,35 @@ accept-user-data.
   if system-country-name = spaces
     move ws-save-address-1 to system-country-name
   end-if
+  if system-country-name not = ws-save-country-name
+    move "system-country-name" to ws-audit-field-name
+    move ws-save-country-name to ws-audit-old-value
+    move system-country-name to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-date-format to ws-save-date-format
   accept ws-input-x at line 14 col 21 foreground-color 6 end-accept
   if ws-input-x = spaces
     move ws-save-date-format to system-date-format
   else
-    move function numval(ws-input-x) to system-date-format
+    evaluate ws-input-x
+      when "1"
+        move "K" to system-date-format
+      when "2"
+        move "S" to system-date-format
+      when "3"
+        move "I" to system-date-format
+      when other
+        display "Enter 1, 2 or 3 for date format" at line 23 col 02 foreground-color 4 end-display
+        move ws-save-date-format to system-date-format
+    end-evaluate
+  end-if
+  if system-date-format not = ws-save-date-format
+    move "system-date-format" to ws-audit-field-name
+    move ws-save-date-format to ws-audit-old-value
+    move system-date-format to ws-audit-new-value
+    perform log-audit-change
   end-if
 
   move system-lines-per-page to ws-save-lines-per-page
@@ -272,13 +431,48 @@ accept-user-data.
   else
     move function numval(ws-input-xxx) to system-lines-per-page
   end-if
+  if system-lines-per-page not = ws-save-lines-per-page
+    move "system-lines-per-page" to ws-audit-field-name
+    move ws-save-lines-per-page to ws-audit-old-value
+    move system-lines-per-page to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-pass-code to ws-save-pass-code
   accept system-pass-code at line 16 col 19 foreground-color 6 end-accept
   if system-pass-code = spaces
     move ws-save-pass-code to system-pass-code
+  else
+    perform hash-new-pass-code
+    move "system-pass-code" to ws-audit-field-name
+    move "[not logged]" to ws-audit-old-value
+    move "[changed]" to ws-audit-new-value
+    perform log-audit-change
+  end-if
+
+  move system-time-format to ws-save-time-format
+  accept system-time-format at line 17 col 21 foreground-color 6 end-accept
+  move function upper-case(system-time-format) to system-time-format
+  if system-time-format not = "L" and system-time-format not = "Z"
+    move ws-save-time-format to system-time-format
+  end-if
+  if system-time-format not = ws-save-time-format
+    move "system-time-format" to ws-audit-field-name
+    move ws-save-time-format to ws-audit-old-value
+    move system-time-format to ws-audit-new-value
+    perform log-audit-change
   end-if
   .
+hash-new-pass-code.
+  accept ws-time-now from time end-accept
+  move ws-time-now to system-pass-salt
+  move system-pass-salt to pass-salt of ws-user-credentials
+  move system-pass-code to pass-code of ws-user-credentials
+  set pass to true
+  call "encode" using ws-user-credentials end-call
+  move pass-code of ws-user-credentials to system-pass-code
+  move pass-algorithm-version of ws-user-credentials to system-pass-algorithm-version
+  .
 get-system-data.
   perform display-system-data
   perform show-system-data
@@ -314,6 +508,12 @@ accept-system-data.
   if system-restrict-parameter-access = spaces
     move ws-save-restrict-parameter-access to system-restrict-parameter-access
   end-if
+  if system-restrict-parameter-access not = ws-save-restrict-parameter-access
+    move "system-restrict-parameter-access" to ws-audit-field-name
+    move ws-save-restrict-parameter-access to ws-audit-old-value
+    move system-restrict-parameter-access to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-host-type to ws-save-host-type
   accept ws-input-x at line 08 col 26 foreground-color 6 end-accept
@@ -322,6 +522,12 @@ accept-system-data.
   else
     move function numval(ws-input-x) to system-host-type
   end-if
+  if system-host-type not = ws-save-host-type
+    move "system-host-type" to ws-audit-field-name
+    move ws-save-host-type to ws-audit-old-value
+    move system-host-type to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-operating-system to ws-save-operating-system
   accept ws-input-x at line 09 col 26 foreground-color 6 end-accept
@@ -330,11 +536,49 @@ accept-system-data.
   else
     move function numval(ws-input-x) to system-operating-system
   end-if
+  if system-operating-system not = ws-save-operating-system
+    move "system-operating-system" to ws-audit-field-name
+    move ws-save-operating-system to ws-audit-old-value
+    move system-operating-system to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-print-spool-name to ws-save-print-spool-name
   accept system-print-spool-name at line 10 col 31 foreground-color 6 end-accept
   if system-print-spool-name = spaces
     move ws-save-print-spool-name to system-print-spool-name
+  else
+    perform validate-print-spool-name
+    if not spool-name-is-valid
+      display "Spool name must be plain characters, digits, - or _" at line 23 col 02 foreground-color 4 end-display
+      move ws-save-print-spool-name to system-print-spool-name
+    end-if
+  end-if
+  if system-print-spool-name not = ws-save-print-spool-name
+    move "system-print-spool-name" to ws-audit-field-name
+    move ws-save-print-spool-name to ws-audit-old-value
+    move system-print-spool-name to ws-audit-new-value
+    perform log-audit-change
+  end-if
+  .
+
+*>--------------------------------------------------------------
+*> Only a plain CUPS destination name (letters, digits, - or _) is
+*> allowed - system-print-spool-name is concatenated straight into
+*> a shell command line by print-route-pd.cpy, so anything else
+*> entered here would be shell metacharacters reaching CALL "SYSTEM".
+*>--------------------------------------------------------------
+validate-print-spool-name.
+  move "Y" to ws-spool-name-valid
+  move 1 to ws-spool-name-index
+  perform check-one-spool-name-character
+    varying ws-spool-name-index from 1 by 1
+    until ws-spool-name-index > function length(function trim(system-print-spool-name))
+  .
+check-one-spool-name-character.
+  if system-print-spool-name(ws-spool-name-index:1) not = space
+     and system-print-spool-name(ws-spool-name-index:1) not spool-name-class
+    move "N" to ws-spool-name-valid
   end-if
   .
 
@@ -371,6 +615,12 @@ accept-stock-data.
   if system-debug-stock = spaces
     move ws-save-debug-stock to system-debug-stock
   end-if
+  if system-debug-stock not = ws-save-debug-stock
+    move "system-debug-stock" to ws-audit-field-name
+    move ws-save-debug-stock to ws-audit-old-value
+    move system-debug-stock to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-audit-used to ws-save-audit-used
   accept system-audit-used at line 08 col 21 foreground-color 6 end-accept
@@ -378,6 +628,12 @@ accept-stock-data.
   if system-audit-used = spaces
     move ws-save-audit-used to system-audit-used
   end-if
+  if system-audit-used not = ws-save-audit-used
+    move "system-audit-used" to ws-audit-field-name
+    move ws-save-audit-used to ws-audit-old-value
+    move system-audit-used to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-average-pricing to ws-save-average-pricing
   accept system-average-pricing at line 09 col 27 foreground-color 6 end-accept
@@ -385,6 +641,12 @@ accept-stock-data.
   if system-average-pricing = spaces
     move ws-save-average-pricing to system-average-pricing
   end-if
+  if system-average-pricing not = ws-save-average-pricing
+    move "system-average-pricing" to ws-audit-field-name
+    move ws-save-average-pricing to ws-audit-old-value
+    move system-average-pricing to ws-audit-new-value
+    perform log-audit-change
+  end-if
 
   move system-highest-pricing to ws-save-highest-pricing
   accept system-highest-pricing at line 10 col 27 foreground-color 6 end-accept
@@ -392,7 +654,158 @@ accept-stock-data.
   if system-highest-pricing = spaces
     move ws-save-highest-pricing to system-highest-pricing
   end-if
+  if system-highest-pricing not = ws-save-highest-pricing
+    move "system-highest-pricing" to ws-audit-field-name
+    move ws-save-highest-pricing to ws-audit-old-value
+    move system-highest-pricing to ws-audit-new-value
+    perform log-audit-change
+  end-if
   .
+*>--------------------
+*> User account master
+*>--------------------
+maintain-user-accounts.
+  open i-o user-file
+  if user-file-status = "35"
+    open output user-file
+    close user-file
+    open i-o user-file
+  end-if
+  perform display-user-accounts-menu
+  perform accept-su-choice
+  perform do-su-pick
+    until su-choice = "X"
+  close user-file
+  .
+display-user-accounts-menu.
+  perform show-banner
+  display "User Accounts" at line 04 col 34 foreground-color 2 end-display
+  display "(A) Add   (C) Change   (I) Inquire   (X) Done" at line 06 col 04 foreground-color 2 end-display
+  .
+accept-su-choice.
+  display "Select option :- [ ]" at line 08 col 04 foreground-color 2 end-display
+  accept su-choice at line 08 col 20 with foreground-color 6 time-out ws-session-idle-timeout
+    on exception
+      display "Session timed out, closing down" at line 23 col 02 foreground-color 4 end-display
+      accept omitted at 2350 end-accept
+      move "X" to su-choice
+      exit paragraph
+  end-accept
+  move function upper-case(su-choice) to su-choice
+  if not su-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-su-choice
+  end-if
+  .
+do-su-pick.
+  evaluate su-choice
+    when "A"
+      perform add-user-account
+    when "C"
+      perform change-user-account
+    when "I"
+      perform inquire-user-account
+    when "X"
+      continue
+  end-evaluate
+  if su-choice not = "X"
+    perform display-user-accounts-menu
+    perform accept-su-choice
+  end-if
+  .
+add-user-account.
+  initialize user-record
+  move "Y" to user-active-switch
+  move "O" to user-role-switch
+  display "Add User" at line 04 col 34 foreground-color 2 end-display
+  display "User Code:[                                ]" at line 10 col 04 foreground-color 2 end-display
+  accept user-code at line 10 col 15 with foreground-color 6 end-accept
+  read user-file key is user-code
+    invalid key
+      continue
+    not invalid key
+      display "User already exists" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform accept-user-fields
+  move "Y" to user-active-switch
+  write user-record
+    invalid key
+      display "Write failed" at line 23 col 02 foreground-color 4 end-display
+  end-write
+  .
+change-user-account.
+  display "Change User" at line 04 col 34 foreground-color 2 end-display
+  display "User Code:[                                ]" at line 10 col 04 foreground-color 2 end-display
+  accept user-code at line 10 col 15 with foreground-color 6 end-accept
+  read user-file key is user-code
+    invalid key
+      display "User not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-user-fields
+  perform accept-user-fields
+  rewrite user-record
+    invalid key
+      display "Rewrite failed" at line 23 col 02 foreground-color 4 end-display
+  end-rewrite
+  .
+inquire-user-account.
+  display "Inquire User" at line 04 col 34 foreground-color 2 end-display
+  display "User Code:[                                ]" at line 10 col 04 foreground-color 2 end-display
+  accept user-code at line 10 col 15 with foreground-color 6 end-accept
+  read user-file key is user-code
+    invalid key
+      display "User not found" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-user-fields
+  accept omitted end-accept
+  .
+show-user-fields.
+  display "Full Name:[                                ]" at line 11 col 04 foreground-color 2 end-display
+  display user-full-name at line 11 col 15 foreground-color 3 end-display
+  display "Active(Y/N):[ ]" at line 12 col 04 foreground-color 2 end-display
+  display user-active-switch at line 12 col 17 foreground-color 3 end-display
+  display "Role(A=Admin,O=Operator):[ ]" at line 13 col 04 foreground-color 2 end-display
+  display user-role-switch at line 13 col 30 foreground-color 3 end-display
+  .
+accept-user-fields.
+  move user-full-name to ws-save-user-full-name
+  accept user-full-name at line 11 col 15 with foreground-color 6 end-accept
+  if user-full-name = spaces
+    move ws-save-user-full-name to user-full-name
+  end-if
+
+  move user-active-switch to ws-save-user-active-switch
+  accept user-active-switch at line 12 col 17 with foreground-color 6 end-accept
+  if user-active-switch = spaces
+    move ws-save-user-active-switch to user-active-switch
+  else
+    move function upper-case(user-active-switch) to user-active-switch
+  end-if
+
+  move user-role-switch to ws-save-user-role-switch
+  accept user-role-switch at line 13 col 30 with foreground-color 6 end-accept
+  if user-role-switch = spaces
+    move ws-save-user-role-switch to user-role-switch
+  else
+    move function upper-case(user-role-switch) to user-role-switch
+  end-if
+  display "New Pass Code (blank = leave unchanged):[                ]" at line 14 col 04 foreground-color 2 end-display
+  accept ws-user-input-pass-code at line 14 col 46 with foreground-color 6 end-accept
+  if ws-user-input-pass-code not = spaces
+    accept ws-time-now from time end-accept
+    move ws-time-now to pass-salt of ws-user-credentials
+    move pass-salt of ws-user-credentials to user-pass-salt
+    move ws-user-input-pass-code to pass-code of ws-user-credentials
+    set pass to true
+    call "encode" using ws-user-credentials end-call
+    move pass-code of ws-user-credentials to user-pass-code
+    move pass-algorithm-version of ws-user-credentials to user-pass-algorithm-version
+  end-if
+  .
+
 *> screen common routines.
 show-banner.
   display ws-program-name at line 01 column 01 erase eos foreground-color 2 end-display
@@ -423,6 +836,7 @@ generate-test-record.
   move "00" to system-serial-number-xx
   move zeroes to system-serial-number-nnnn
   move "L" to system-date-format
+  move "L" to system-time-format
   move 55 to system-lines-per-page
   move "Uxa123%$#@qwtu" to system-pass-code
   move 6 to system-operating-system
@@ -457,4 +871,5 @@ dump-system-record.
   display "high price=[" system-highest-pricing "]" end-display
   display "user code=[" system-user-code "]" end-display
   .
+copy "system-read-pd.cpy".
 end program syssetup.
