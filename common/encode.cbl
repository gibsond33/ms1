@@ -17,6 +17,22 @@ working-storage section.
     10  ar3           pic x         occurs  16.
 
   05  pass-word-length  pic 99  value 16.
+  05  pass-salt-length  pic 99  value 08.
+
+  05  hash-acc-1        pic 9(09) value zero.
+  05  hash-acc-2        pic 9(09) value zero.
+  05  hash-acc-3        pic 9(09) value zero.
+  05  hash-old-acc-1    pic 9(09) value zero.
+  05  hash-old-acc-2    pic 9(09) value zero.
+  05  hash-old-acc-3    pic 9(09) value zero.
+  05  hash-modulus      pic 9(09) value 999999937.
+  05  hash-round        pic 9(02) value zero.
+  05  hash-char-value   pic 9(03) value zero.
+  05  hash-digest       pic x(16) value spaces.
+  05  hash-digest-piece-1 pic 9(08) value zero.
+  05  hash-digest-piece-2 pic 9(08) value zero.
+  05  hash-index        pic s9(9) computational value zero.
+  05  current-pass-algorithm-version pic 9(02) value 2.
 
   05  pass-name-input.
     10  ar4           pic x         occurs  32.
@@ -46,6 +62,8 @@ linkage section.
     88  user                  value "N".
   05  pass-code       pic x(16).
   05  user-name       pic x(32).
+  05  pass-salt       pic x(08).
+  05  pass-algorithm-version pic 9(02).
 
 procedure division  using  l-user-credentials.
   if not  pass
@@ -113,54 +131,77 @@ set-base-case.
   end-if
   .
 
+*> One-way salted digest for the pass code. Unlike encode-name's
+*> substitution cipher (which has to be reversible so the plaintext
+*> user code can be recovered), a pass code only ever needs to be
+*> compared, never recovered, so we fold it down to a digest that
+*> cannot be run backwards to the original characters.
+*>
+*> Three working accumulators are mixed together every character
+*> (not kept independent), each update carries a squared or cubed
+*> term of the character value rather than a plain multiply-and-add,
+*> and the whole password+salt stream is mixed three times over -
+*> COBOL has no bitwise rotate/XOR operator to fall back on, so the
+*> per-term multipliers below stand in for that, each one chosen
+*> different so no two terms cancel the same way. That keeps the
+*> recurrence from ever being just two independent linear equations
+*> in the unknown characters, which is what made the old digest
+*> forgeable from the salt and target digest alone. The third
+*> accumulator is folded into the other two at the end and never
+*> appears in the digest on its own, so the output carries less
+*> information than the internal state that produced it.
 encode-pass.
-  move pass-code  to pass-word-input
-  move 1  to  y
-  perform varying y from 1 by 1 until y > pass-word-length
-    set xx to 1
-    set upper-was-found to true
-    search ar1
-      at end
-        set upper-not-found to true
-      when  ar1(xx) = ar2(y)
-        set a to xx
-        perform set-base-pass
-    end-search
-    if upper-not-found
-       perform test-lower-pass
-    end-if
+  move zero to hash-acc-1 hash-acc-2 hash-acc-3
+  perform varying hash-round from 1 by 1 until hash-round > 3
+    perform varying hash-index from 1 by 1 until hash-index > pass-word-length
+      move function ord(pass-code(hash-index:1)) to hash-char-value
+      perform mix-one-pass-byte
+    end-perform
+    perform varying hash-index from 1 by 1 until hash-index > pass-salt-length
+      move function ord(pass-salt(hash-index:1)) to hash-char-value
+      perform mix-one-pass-byte
+    end-perform
   end-perform
-  move pass-word-output to pass-code
-  .
-test-lower-pass.
-  set lower-was-found to true
-  set a to 1
-  search ar1-l
-    at end
-      set lower-not-found to true
-    when  ar1-l(a) = ar2(y)
-      perform set-base-pass
-  end-search
-  .
-set-base-pass.
-  multiply y by y giving base end-multiply
-  add 3 to base end-add
-  set z to a
-  add base to z end-add
-
-  subtract 26 from z end-subtract
-
-  if z < 1
-    multiply z by -1 giving z end-multiply
-  end-if
 
-  subtract y from 5 giving q end-subtract
-
-  if z not = zero
-    move ar1(z) to ar3(q)
-  else
-    move space to ar3(q)
-  end-if
+  compute hash-acc-1 = function mod ((hash-acc-1 * 131) + (hash-acc-3 * 197), hash-modulus)
+  compute hash-acc-2 = function mod ((hash-acc-2 * 137) + (hash-acc-3 * 211), hash-modulus)
+  compute hash-digest-piece-1 = function mod (hash-acc-1, 100000000)
+  compute hash-digest-piece-2 = function mod (hash-acc-2, 100000000)
+  move hash-digest-piece-1 to hash-digest(1:8)
+  move hash-digest-piece-2 to hash-digest(9:8)
+  move hash-digest to pass-code
+  move current-pass-algorithm-version to pass-algorithm-version
+  .
+mix-one-pass-byte.
+  move hash-acc-1 to hash-old-acc-1
+  move hash-acc-2 to hash-old-acc-2
+  move hash-acc-3 to hash-old-acc-3
+
+  compute hash-acc-1 = function mod (
+      (hash-old-acc-1 * 131)
+      + (hash-old-acc-2 * 17)
+      + (hash-old-acc-3 * 7)
+      + (hash-char-value * hash-char-value)
+      + (hash-char-value * hash-round)
+      + hash-char-value,
+      hash-modulus)
+
+  compute hash-acc-2 = function mod (
+      (hash-old-acc-2 * 137)
+      + (hash-old-acc-3 * 19)
+      + (hash-old-acc-1 * 11)
+      + (hash-char-value * hash-index)
+      + (hash-char-value * hash-char-value * hash-char-value)
+      + hash-char-value,
+      hash-modulus)
+
+  compute hash-acc-3 = function mod (
+      (hash-old-acc-3 * 149)
+      + (hash-old-acc-1 * 23)
+      + (hash-old-acc-2 * 13)
+      + (hash-char-value * hash-old-acc-1)
+      + hash-char-value,
+      hash-modulus)
   .
 
 main-exit.
