@@ -0,0 +1,12 @@
+*>--------------
+*> nutrient.cpy - Nutrition Data record layout, keyed by stock item
+*>--------------
+fd  nutrient-file.
+01  nutrient-record.
+  05  nutrient-item-code      pic x(10).
+  05  nutrient-serving-size   pic 9(05)v99 comp-3.
+  05  nutrient-calories       pic 9(05) comp-3.
+  05  nutrient-fat-grams      pic 9(05)v99 comp-3.
+  05  nutrient-carb-grams     pic 9(05)v99 comp-3.
+  05  nutrient-protein-grams  pic 9(05)v99 comp-3.
+  05  nutrient-sodium-mg      pic 9(05) comp-3.
