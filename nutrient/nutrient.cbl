@@ -0,0 +1,222 @@
+      >> source format is free
+program-id. nutrient.
+*> This program attaches nutrition facts to a stock/recipe item.
+options.
+  default rounded mode is nearest-even *> use banker's
+  entry-convention is cobol
+  .
+environment division.configuration section.
+source-computer. Linux.
+object-computer. Linux.
+input-output section.
+file-control.
+  select nutrient-file assign to "NUTRIENT"
+    organization is indexed
+    access mode is dynamic
+    record key is nutrient-item-code
+    file status is nutrient-file-status
+    .
+  select item-file assign to "ITEM"
+    organization is indexed
+    access mode is dynamic
+    record key is item-code
+    file status is item-file-status
+    .
+data division.
+file section.
+copy "nutrient.cpy".
+copy "stock.cpy".
+working-storage section.
+01  program-name              pic x(15) value "nutrient (1.00.00)".
+
+01  nutrient-file-status      pic xx.
+01  item-file-status          pic xx.
+
+01  nd-choice                 pic x.
+  88  nd-choice-is-valid      values "A" "I" "X".
+
+01  ws-input-buf              pic x(07).
+01  ws-save-nutrient-serving-size  pic 9(05)v99.
+01  ws-save-nutrient-calories      pic 9(05).
+01  ws-save-nutrient-fat-grams     pic 9(05)v99.
+01  ws-save-nutrient-carb-grams    pic 9(05)v99.
+01  ws-save-nutrient-protein-grams pic 9(05)v99.
+01  ws-save-nutrient-sodium-mg     pic 9(05).
+
+procedure division.
+program-begin.
+  perform opening-procedure
+  perform main-process
+  perform closing-procedure
+  .
+program-end.
+  goback
+  .
+opening-procedure.
+  set environment "COB_SCREEN_EXCEPTIONS" to "Y"
+  set environment "COB_SCREEN_ESC" to "Y"
+  open i-o nutrient-file
+  if nutrient-file-status = "35"
+    open output nutrient-file
+    close nutrient-file
+    open i-o nutrient-file
+  end-if
+  open i-o item-file
+  if item-file-status = "35"
+    open output item-file
+    close item-file
+    open i-o item-file
+  end-if
+  .
+closing-procedure.
+  close nutrient-file
+  close item-file
+  .
+main-process.
+  perform display-nd-menu
+  perform accept-nd-choice
+  perform do-nd-pick
+    until nd-choice = "X"
+  .
+display-nd-menu.
+  display " " at line 01 col 01 erase eos end-display
+  display program-name at line 01 col 01 foreground-color 2 end-display
+  display "Nutrition Data" at line 01 col 30 foreground-color 2 end-display
+  display "(A) Add/Change Nutrition Facts" at line 05 col 04 foreground-color 2 end-display
+  display "(I) Inquire Nutrition Facts"    at line 06 col 04 foreground-color 2 end-display
+  display "(X) Exit"                       at line 07 col 04 foreground-color 2 end-display
+  .
+accept-nd-choice.
+  display "Select option :- [ ]" at line 09 col 04 foreground-color 2 end-display
+  accept nd-choice at line 09 col 20 with foreground-color 6 end-accept
+  move function upper-case(nd-choice) to nd-choice
+  if not nd-choice-is-valid
+    display "Invalid choice, try again" at line 23 col 02 foreground-color 4 end-display
+    perform accept-nd-choice
+  end-if
+  .
+do-nd-pick.
+  evaluate nd-choice
+    when "A"
+      perform add-change-nutrition
+    when "I"
+      perform inquire-nutrition
+    when "X"
+      continue
+  end-evaluate
+  if nd-choice not = "X"
+    perform display-nd-menu
+    perform accept-nd-choice
+  end-if
+  .
+add-change-nutrition.
+  display "Add/Change Nutrition Facts" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept nutrient-item-code at line 06 col 15 with foreground-color 6 end-accept
+
+  move nutrient-item-code to item-code
+  read item-file key is item-code
+    invalid key
+      display "Item not on stock file" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+
+  read nutrient-file key is nutrient-item-code
+    invalid key
+      initialize nutrient-record
+      move item-code to nutrient-item-code
+  end-read
+
+  perform show-nutrition-fields
+  perform accept-nutrition-fields
+
+  write nutrient-record
+    invalid key
+      rewrite nutrient-record
+        invalid key
+          display "Nutrition save failed" at line 23 col 02 foreground-color 4 end-display
+      end-rewrite
+  end-write
+  .
+inquire-nutrition.
+  display "Inquire Nutrition Facts" at line 04 col 30 foreground-color 2 end-display
+  display "Item Code:[          ]" at line 06 col 04 foreground-color 2 end-display
+  accept nutrient-item-code at line 06 col 15 with foreground-color 6 end-accept
+  read nutrient-file key is nutrient-item-code
+    invalid key
+      display "No nutrition facts on file for this item" at line 23 col 02 foreground-color 4 end-display
+      exit paragraph
+  end-read
+  perform show-nutrition-fields
+  accept omitted end-accept
+  .
+show-nutrition-fields.
+  display "Serving Size: [       ]" at line 08 col 04 foreground-color 2 end-display
+  display nutrient-serving-size at line 08 col 19 foreground-color 3 end-display
+  display "Calories:     [     ]" at line 09 col 04 foreground-color 2 end-display
+  display nutrient-calories at line 09 col 19 foreground-color 3 end-display
+  display "Fat (g):      [     ]" at line 10 col 04 foreground-color 2 end-display
+  display nutrient-fat-grams at line 10 col 19 foreground-color 3 end-display
+  display "Carbs (g):    [     ]" at line 11 col 04 foreground-color 2 end-display
+  display nutrient-carb-grams at line 11 col 19 foreground-color 3 end-display
+  display "Protein (g):  [     ]" at line 12 col 04 foreground-color 2 end-display
+  display nutrient-protein-grams at line 12 col 19 foreground-color 3 end-display
+  display "Sodium (mg):  [     ]" at line 13 col 04 foreground-color 2 end-display
+  display nutrient-sodium-mg at line 13 col 19 foreground-color 3 end-display
+  .
+accept-nutrition-fields.
+  move nutrient-serving-size to ws-save-nutrient-serving-size
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 08 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-serving-size to nutrient-serving-size
+  else
+    move function numval(ws-input-buf) to nutrient-serving-size
+  end-if
+
+  move nutrient-calories to ws-save-nutrient-calories
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 09 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-calories to nutrient-calories
+  else
+    move function numval(ws-input-buf) to nutrient-calories
+  end-if
+
+  move nutrient-fat-grams to ws-save-nutrient-fat-grams
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 10 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-fat-grams to nutrient-fat-grams
+  else
+    move function numval(ws-input-buf) to nutrient-fat-grams
+  end-if
+
+  move nutrient-carb-grams to ws-save-nutrient-carb-grams
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 11 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-carb-grams to nutrient-carb-grams
+  else
+    move function numval(ws-input-buf) to nutrient-carb-grams
+  end-if
+
+  move nutrient-protein-grams to ws-save-nutrient-protein-grams
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 12 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-protein-grams to nutrient-protein-grams
+  else
+    move function numval(ws-input-buf) to nutrient-protein-grams
+  end-if
+
+  move nutrient-sodium-mg to ws-save-nutrient-sodium-mg
+  move spaces to ws-input-buf
+  accept ws-input-buf at line 13 col 19 with foreground-color 6 end-accept
+  if ws-input-buf = spaces
+    move ws-save-nutrient-sodium-mg to nutrient-sodium-mg
+  else
+    move function numval(ws-input-buf) to nutrient-sodium-mg
+  end-if
+  .
+end program nutrient.
